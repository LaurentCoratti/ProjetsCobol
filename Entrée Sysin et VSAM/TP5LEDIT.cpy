@@ -0,0 +1,137 @@
+      *--------------------------------------------------------*
+      * DESCRIPTION DES LIGNES D'EDITION UTILISEES DANS LES    *
+      * ELEMENTS SUIVANTS:                                     *
+      *  - L'entete de l'etat des comptes clients (ETATCLI)    *
+      *  - Le detail de l'etat des comptes clients             *
+      *  - L'etat des demandes en anomalie (ETATANO)           *
+      *  - Le compte-rendu d'execution                         *
+      *--------------------------------------------------------*
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EDITION DE L'ETAT CLIENT (ETATCLI)                  *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LETAT-TIRET.
+           05 FILLER                 PIC X(80)  VALUE ALL '-'.
+      *
+       01  WS-LETAT-BLANC.
+           05 FILLER                 PIC X(80)  VALUE SPACES.
+      *
+       01  WS-LETAT-TITRE.
+           05 FILLER                 PIC X(30)  VALUE SPACES.
+           05 FILLER                 PIC X(25)  VALUE
+                                         'ETAT DES COMPTES CLIENTS'.
+           05 FILLER                 PIC X(25)  VALUE SPACES.
+      *
+       01  WS-LETAT-ENTETE.
+           05 FILLER                 PIC X(10)  VALUE 'DEMANDEUR:'.
+           05 WS-LETAT-NOMD-ED       PIC X(14).
+           05 FILLER                 PIC X(10)  VALUE SPACES.
+           05 FILLER                 PIC X(9)   VALUE 'DEMANDE N'.
+           05 WS-LETAT-NUM-ED        PIC ZZZ9.
+           05 FILLER                 PIC X(10)  VALUE SPACES.
+           05 FILLER                 PIC X(6)   VALUE 'PAGE: '.
+           05 WS-LETAT-PAGE-ED       PIC X.
+      *
+       01  WS-LETAT-REFDEB.
+           05 FILLER                 PIC X(18)  VALUE
+                                         'TYPE DE DEMANDE : '.
+           05 WS-LETAT-TYPE-ED       PIC X(20).
+           05 FILLER                 PIC X(6)   VALUE ' DE : '.
+           05 WS-LETAT-REFDEB-ED     PIC X(20).
+      *
+       01  WS-LETAT-REFFIN.
+           05 FILLER                 PIC X(44)  VALUE SPACES.
+           05 FILLER                 PIC X(6)   VALUE ' A  : '.
+           05 WS-LETAT-REFFIN-ED     PIC X(20).
+      *
+       01  WS-LETAT-INTITULE.
+           05 FILLER                 PIC X(12)  VALUE 'N0 DE COMPTE'.
+           05 FILLER                 PIC X(4)   VALUE SPACES.
+           05 FILLER                 PIC X(13)  VALUE 'DATE CREATION'.
+           05 FILLER                 PIC X(4)   VALUE SPACES.
+           05 FILLER                 PIC X(9)   VALUE 'DATE MAJ '.
+           05 FILLER                 PIC X(4)   VALUE SPACES.
+           05 FILLER                 PIC X(5)   VALUE 'SOLDE'.
+           05 FILLER                 PIC X(4)   VALUE SPACES.
+           05 FILLER                 PIC X(13)  VALUE 'NOM DU CLIENT'.
+           05 FILLER                 PIC X(4)   VALUE SPACES.
+           05 FILLER                 PIC X(9)   VALUE 'TELEPHONE'.
+      *
+       01  WS-LETAT-DETAIL.
+           05 WS-LETAT-NUMCPT-ED     PIC 9(10).
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 WS-LETAT-DCREA-JJ-ED   PIC 99.
+           05 FILLER                 PIC X      VALUE '/'.
+           05 WS-LETAT-DCREA-MM-ED   PIC 99.
+           05 FILLER                 PIC X      VALUE '/'.
+           05 WS-LETAT-DCREA-SS-ED   PIC 99.
+           05 WS-LETAT-DCREA-AA-ED   PIC 99.
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 WS-LETAT-DMAJ-JJ-ED    PIC 99.
+           05 FILLER                 PIC X      VALUE '/'.
+           05 WS-LETAT-DMAJ-MM-ED    PIC 99.
+           05 FILLER                 PIC X      VALUE '/'.
+           05 WS-LETAT-DMAJ-SS-ED    PIC 99.
+           05 WS-LETAT-DMAJ-AA-ED    PIC 99.
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 WS-LETAT-SOLDE-ED      PIC ZZZZ9,99DB.
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 WS-LETAT-NOMC-ED       PIC X(20).
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 WS-LETAT-TEL-ED        PIC X(14).
+      *
+       01  WS-LETAT-MATCH.
+           05 FILLER                 PIC X(21)  VALUE
+                                         'NOMBRE DE COMPTES : '.
+           05 WS-LETAT-MATCH-ED      PIC ZZZZ9.
+           05 FILLER                 PIC X(10)  VALUE ' TROUVE(S)'.
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EDITION DE L'ETAT ANOMALIE (ETATANO)                *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LANO-ASTER.
+           05 FILLER                 PIC X(60)  VALUE ALL '*'.
+      *
+       01  WS-LANO-TITRE.
+           05 FILLER                 PIC X(2)   VALUE '* '.
+           05 FILLER                 PIC X(26)  VALUE
+                                         'ETAT DES ANOMALIES ARIO51B'.
+           05 FILLER                 PIC X(30)  VALUE SPACES.
+           05 FILLER                 PIC X(2)   VALUE ' *'.
+      *
+       01  WS-LANO-ERREUR.
+           05 FILLER                 PIC X(11)  VALUE 'ANOMALIE N0'.
+           05 WS-LANO-NUM-ED         PIC XX.
+           05 FILLER                 PIC X(3)   VALUE ' : '.
+           05 WS-LANO-TYP-ED         PIC X(30).
+           05 FILLER                 PIC X(14)  VALUE SPACES.
+      *
+       01  WS-LANO-ENR1.
+           05 FILLER                 PIC X(30)  VALUE
+                                         'ENREGISTREMENT EN ANOMALIE : '.
+      *
+       01  WS-LANO-ENR2.
+           05 WS-LANO-ENR-ED         PIC X(80).
+      *
+       01  WS-LANO-INTERL.
+           05 FILLER                 PIC X(60)  VALUE SPACES.
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EDITION DE FIN D'EXECUTION                          *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LCRE-TITRE.
+           05 FILLER                 PIC X(45)  VALUE
+                   '*    COMPTE-RENDU D''EXECUTION (ARIO51B)     *'.
+      *
+       01  WS-LCRE-ASTER.
+           05 FILLER                 PIC X(45)  VALUE ALL '*'.
+      *
+       01  WS-LCRE-DETAIL.
+           05 FILLER                 PIC X(3)    VALUE '*'.
+           05 WS-LCRE-DET-LIB-ED     PIC X(30)   VALUE SPACES.
+           05 FILLER                 PIC X(3)    VALUE ':'.
+           05 WS-LCRE-DET-TOT-ED     PIC ZZZZZ9.
+           05 FILLER                 PIC X(3)    VALUE '  *'.
