@@ -60,17 +60,30 @@
                                      RECORD KEY IS FS-CPTE-CPT
                                      ALTERNATE RECORD KEY IS FS-CPTE-CLI
                                      WITH DUPLICATES
+                                     ALTERNATE RECORD KEY IS
+                                              FS-CPTE-DCREA-NUM
+                                     WITH DUPLICATES
                    FILE STATUS       IS WS-FS-F-CPTE.
       *                      -------------------------------------------
+      *                      F-SYSIN : FICHIER DES DEMANDES EN LOT
+      *                      -------------------------------------------
+           SELECT  F-SYSIN-E         ASSIGN TO 'INP003.txt'
+                   FILE STATUS       IS WS-FS-F-SYSIN-E.
+      *                      -------------------------------------------
       *                      ETATCLI : FICHIER DES ETATS CLIENTS
       *                      -------------------------------------------
-           SELECT  F-ETATCLI-S       ASSIGN TO ETATCLI
+           SELECT  F-ETATCLI-S       ASSIGN TO WS-NOM-ETATCLI
                    FILE STATUS       IS WS-FS-F-ETATCLI-S.
       *                      -------------------------------------------
       *                      ETATANO : FICHIER DES ETATS D'ANOMALIES
       *                      -------------------------------------------
-           SELECT  F-ETATANO-S       ASSIGN TO ETATANO
+           SELECT  F-ETATANO-S       ASSIGN TO WS-NOM-ETATANO
                    FILE STATUS       IS WS-FS-F-ETATANO-S.
+      *                      -------------------------------------------
+      *                      CPTLST : LISTE BRUTE DES NUMEROS DE COMPTE
+      *                      -------------------------------------------
+           SELECT  F-CPTLST-S        ASSIGN TO WS-NOM-CPTLST
+                   FILE STATUS       IS WS-FS-F-CPTLST-S.
       *
       *                     -------------------------------------------
       *
@@ -90,21 +103,32 @@
       *=============
       *
        FD  F-CPTE-E
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 103 CHARACTERS.
        01  FS-ENRG-F-CPT.
            05 FS-CPTE-CPT                  PIC X(10).
               88 FS-CPTE-CPT-MIN           VALUE LOW-VALUE.
            05 FS-CPTE-CLI                  PIC X(20).
               88 FS-CPTE-CLI-MIN           VALUE LOW-VALUE.
-           05 FILLER                       PIC X(20).
+           05 FILLER                       PIC X(64).
+           05 FS-CPTE-DCREA-NUM            PIC X(8).
+              88 FS-CPTE-DCREA-NUM-MIN     VALUE LOW-VALUE.
+           05 FS-CPTE-TYPE                 PIC X.
+      *
+       FD  F-SYSIN-E
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-SYSIN-E                PIC X(80).
       *
        FD  F-ETATCLI-S
            RECORDING MODE IS F.
-       01  FS-ENRG-ETATCLI                 PIC X(80).
+       01  FS-ENRG-ETATCLI                 PIC X(84).
       *
        FD  F-ETATANO-S
            RECORDING MODE IS F.
-       01  FS-ENRG-ETATANO                 PIC X(80).
+       01  FS-ENRG-ETATANO                 PIC X(84).
+      *
+       FD  F-CPTLST-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-CPTLST                  PIC X(10).
       *
       *--------------------DESCRITION DE L'ENREGISTREMENT---------------
       *
@@ -129,6 +153,12 @@
            88  OK-F-ETATCLI-S              VALUE '00'.
        01  WS-FS-F-ETATANO-S               PIC XX.
            88  OK-F-ETATANO-S              VALUE '00'.
+       01  WS-FS-F-CPTLST-S                PIC XX.
+           88  OK-F-CPTLST-S               VALUE '00'.
+       01  WS-FS-F-SYSIN-E                 PIC XX.
+           88  OK-F-SYSIN-E                VALUE '00'.
+           88  OK-LEC-F-SYSIN-E            VALUE '00' '10'.
+           88  EOF-F-SYSIN-E               VALUE '10'.
       *
       *---------------------------------------------------------------*
       * COMPTEURS                                                     *
@@ -138,6 +168,8 @@
                                            VALUE 0.
        77  WS-DER                          PIC 9(4)  COMP
                                            VALUE 0.
+       77  WS-NBRE-MATCH                   PIC 9(4)  COMP
+                                           VALUE 0.
       *
       *---------------------------------------------------------------*
       * VARIABLES D'EDITION COMPLEMENTAIRES                           *
@@ -159,12 +191,23 @@
       * VARIABLES DE CALCULS ET DE MOUVEMENTS                         *
       *---------------------------------------------------------------*
       *
-       77  WS-BUFFER                       PIC X(80).
+       77  WS-BUFFER                       PIC X(84).
        77  WS-ERREUR                       PIC 9.
            88 WS-OK                        VALUE 0.
            88 WS-NOK                       VALUE 1.
        77  WS-CPT-MIN                      PIC 9(10).
        77  WS-CLI-MIN                      PIC X(14).
+       77  WS-DCREA-MIN                    PIC 9(8).
+       77  WS-DATE-DEB-NUM                 PIC 9(8).
+       77  WS-DATE-FIN-NUM                 PIC 9(8).
+       01  WS-DATE-JOUR.
+           05 SS                           PIC 99.
+           05 AA                           PIC 99.
+           05 MM                           PIC 99.
+           05 JJ                           PIC 99.
+       77  WS-NOM-ETATCLI                  PIC X(20).
+       77  WS-NOM-CPTLST                   PIC X(20).
+       77  WS-NOM-ETATANO                  PIC X(20).
       *
       *---------------------------------------------------------------*
       * SYSIN                                                         *
@@ -174,7 +217,16 @@
            05 WS-DEM-TYP                   PIC X.
               88 WS-DEM-A                  VALUE 'A'.
               88 WS-DEM-B                  VALUE 'B'.
-           05 FILLER                       PIC X(79).
+              88 WS-DEM-C                  VALUE 'C'.
+              88 WS-DEM-D                  VALUE 'D'.
+      *--------------------------------------------------------*
+      * FILTRE FACULTATIF AGENCE/TYPE DE COMPTE, COMMUN A TOUS  *
+      * LES TYPES DE DEMANDE (ZONE INUTILISEE PAR A/B/C/D).    *
+      *--------------------------------------------------------*
+           05 FILLER                       PIC X(54).
+           05 WS-DEM-TYPE-CPT              PIC X.
+              88 WS-DEM-TYPE-CPT-VIDE      VALUE SPACE.
+           05 FILLER                       PIC X(24).
        01  WS-SYSIN-A REDEFINES WS-SYSIN.
            05 FILLER                       PIC X.
            05 WS-DEM-NOM                   PIC X(14).
@@ -187,6 +239,16 @@
            05 WS-DEM-CLI-DEB               PIC X(20).
            05 WS-DEM-CLI-FIN               PIC X(20).
            05 FILLER                       PIC X(25).
+       01  WS-SYSIN-C REDEFINES WS-SYSIN.
+           05 FILLER                       PIC X(15).
+           05 WS-DEM-DAT-DEB               PIC X(8).
+           05 WS-DEM-DAT-FIN               PIC X(8).
+           05 FILLER                       PIC X(49).
+       01  WS-SYSIN-D REDEFINES WS-SYSIN.
+           05 FILLER                       PIC X(15).
+           05 WS-DEM-DCREA-DEB             PIC X(8).
+           05 WS-DEM-DCREA-FIN             PIC X(8).
+           05 FILLER                       PIC X(49).
       *
       *                  ==============================               *
       *
@@ -227,6 +289,9 @@
       *---------------------------------------------------------------*
       * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)
       *---------------------------------------------------------------*
+      *
+           PERFORM 6005-OUVRIR-F-SYSIN-DEB
+              THRU 6005-OUVRIR-F-SYSIN-FIN.
       *
            PERFORM 6000-ACCEPT-SYSIN-DEB
               THRU 6000-ACCEPT-SYSIN-FIN.
@@ -237,12 +302,18 @@
       *
            PERFORM 6010-OUVRIR-F-CPTE-DEB
               THRU 6010-OUVRIR-F-CPTE-FIN.
+      *
+           PERFORM 6015-ACCEPT-DATE-JOUR-DEB
+              THRU 6015-ACCEPT-DATE-JOUR-FIN.
       *
            PERFORM 6020-OUVRIR-ETATCLI-DEB
               THRU 6020-OUVRIR-ETATCLI-FIN.
       *
            PERFORM 6030-OUVRIR-ETATANO-DEB
               THRU 6030-OUVRIR-ETATANO-FIN.
+      *
+           PERFORM 6035-OUVRIR-CPTLST-DEB
+              THRU 6035-OUVRIR-CPTLST-FIN.
       *
            PERFORM 7000-LOW-VALUE-CPT-DEB
               THRU 7000-LOW-VALUE-CPT-FIN.
@@ -267,6 +338,18 @@
       *
            PERFORM 7150-LIMITE-MIN-CLI-DEB
               THRU 7150-LIMITE-MIN-CLI-FIN.
+      *
+           PERFORM 7170-LOW-VALUE-DCREA-DEB
+              THRU 7170-LOW-VALUE-DCREA-FIN.
+      *
+           PERFORM 6105-START-DCREA-F-CPTE-DEB
+              THRU 6105-START-DCREA-F-CPTE-FIN.
+      *
+           PERFORM 6040-READ-NEXT-F-CPTE-DEB
+              THRU 6040-READ-NEXT-F-CPTE-FIN.
+      *
+           PERFORM 7180-LIMITE-MIN-DCREA-DEB
+              THRU 7180-LIMITE-MIN-DCREA-FIN.
       *
       *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ITERATIVE)                        *
@@ -296,6 +379,12 @@
       *
            PERFORM 6130-FERMER-ETATANO-DEB
               THRU 6130-FERMER-ETATANO-FIN.
+      *
+           PERFORM 6132-FERMER-CPTLST-DEB
+              THRU 6132-FERMER-CPTLST-FIN.
+      *
+           PERFORM 6135-FERMER-F-SYSIN-DEB
+              THRU 6135-FERMER-F-SYSIN-FIN.
       *
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
@@ -320,6 +409,8 @@
       *
            PERFORM 7010-INCR-WS-DEM-DEB
               THRU 7010-INCR-WS-DEM-FIN.
+      *
+           MOVE 0                      TO WS-NBRE-MATCH.
       *
       *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ALTENATIVE MULTIPLE)              *
@@ -330,6 +421,10 @@
                                 THRU 2000-TRT-A-CPTE-FIN
              WHEN WS-DEM-B   PERFORM 2010-TRT-B-NOM-DEB
                                 THRU 2010-TRT-B-NOM-FIN
+             WHEN WS-DEM-C   PERFORM 2030-TRT-C-DATE-DEB
+                                THRU 2030-TRT-C-DATE-FIN
+             WHEN WS-DEM-D   PERFORM 2040-TRT-D-DCREA-DEB
+                                THRU 2040-TRT-D-DCREA-FIN
              WHEN OTHER      PERFORM 2020-TRT-ANO-DEB
                                 THRU 2020-TRT-ANO-FIN
            END-EVALUATE.
@@ -474,6 +569,106 @@
        2020-TRT-ANO-FIN.
            EXIT.
       *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT ENRGISTREMENT TYPE C              *
+      *     =============================================             *
+      *---------------------------------------------------------------*
+      *
+       2030-TRT-C-DATE-DEB.
+      *
+      *---------------------------------------------------------------*
+      * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)                 *
+      *---------------------------------------------------------------*
+      *
+           EVALUATE TRUE
+               WHEN WS-DEM-NOM        = SPACE
+                    OR WS-DEM-DAT-DEB = SPACE
+                    OR WS-DEM-DAT-FIN = SPACE
+                    PERFORM 7090-ERR-VIDE-DEB
+                       THRU 7090-ERR-VIDE-FIN
+               WHEN WS-DEM-DAT-DEB IS NOT NUMERIC
+                    OR WS-DEM-DAT-FIN IS NOT NUMERIC
+                    PERFORM 7100-ERR-CARACTERES-DEB
+                       THRU 7100-ERR-CARACTERES-FIN
+               WHEN WS-DEM-DAT-DEB > WS-DEM-DAT-FIN
+                    PERFORM 7110-ERR-BORNES-DEB
+                       THRU 7110-ERR-BORNES-FIN
+           END-EVALUATE.
+      *
+           IF WS-OK
+                PERFORM 7160-CONV-DATES-C-DEB
+                   THRU 7160-CONV-DATES-C-FIN
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+      * APPEL DU COMPOSANT SUIVANT (ALTERNATIVE SIMPLE)               *
+      *---------------------------------------------------------------*
+      *
+           IF WS-NOK
+                PERFORM 3040-TRT-ERR-C-DEB
+                   THRU 3040-TRT-ERR-C-FIN
+           ELSE PERFORM 3050-TRT-OK-C-DEB
+                   THRU 3050-TRT-OK-C-FIN
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+      * FIN DU TRAITEMENT (OREILLETTE DROITE)                         *
+      *---------------------------------------------------------------*
+      *
+       2030-TRT-C-DATE-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT ENRGISTREMENT TYPE D              *
+      *     =============================================             *
+      *---------------------------------------------------------------*
+      *
+       2040-TRT-D-DCREA-DEB.
+      *
+      *---------------------------------------------------------------*
+      * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)                 *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 7045-DCREA-CLE-DEB
+              THRU 7045-DCREA-CLE-FIN.
+      *
+           PERFORM 6105-START-DCREA-F-CPTE-DEB
+              THRU 6105-START-DCREA-F-CPTE-FIN.
+      *
+           EVALUATE TRUE
+               WHEN WS-DEM-NOM          = SPACE
+                    OR WS-DEM-DCREA-DEB = SPACE
+                    OR WS-DEM-DCREA-FIN = SPACE
+                    PERFORM 7090-ERR-VIDE-DEB
+                       THRU 7090-ERR-VIDE-FIN
+               WHEN WS-DEM-DCREA-DEB IS NOT NUMERIC
+                    OR WS-DEM-DCREA-FIN IS NOT NUMERIC
+                    PERFORM 7100-ERR-CARACTERES-DEB
+                       THRU 7100-ERR-CARACTERES-FIN
+               WHEN WS-DEM-DCREA-DEB > WS-DEM-DCREA-FIN
+                    PERFORM 7110-ERR-BORNES-DEB
+                       THRU 7110-ERR-BORNES-FIN
+               WHEN WS-DEM-DCREA-FIN < WS-DCREA-MIN OR CLE-INEXISTANTE
+                    PERFORM 7120-ERR-LIMITES-DEB
+                       THRU 7120-ERR-LIMITES-FIN
+           END-EVALUATE.
+      *
+      *---------------------------------------------------------------*
+      * APPEL DU COMPOSANT SUIVANT (ALTERNATIVE SIMPLE)               *
+      *---------------------------------------------------------------*
+      *
+           IF WS-NOK
+                PERFORM 3060-TRT-ERR-D-DEB
+                   THRU 3060-TRT-ERR-D-FIN
+           ELSE PERFORM 3070-TRT-OK-D-DEB
+                   THRU 3070-TRT-OK-D-FIN
+           END-IF.
+      *
+      *---------------------------------------------------------------*
+      * FIN DU TRAITEMENT (OREILLETTE DROITE)                         *
+      *---------------------------------------------------------------*
+      *
+       2040-TRT-D-DCREA-FIN.
+           EXIT.
+      *---------------------------------------------------------------*
       *     DESCRIPTION DU COMPOSANT A ERRONEE                        *
       *     ==================================                        *
       *---------------------------------------------------------------*
@@ -517,11 +712,6 @@
       *
            PERFORM 6040-READ-NEXT-F-CPTE-DEB
               THRU 6040-READ-NEXT-F-CPTE-FIN.
-      *
-           IF WS-DEM-CPT-FIN < WS-CPT-CPTE
-              PERFORM 8070-ETATCLI-OK-DEB
-                 THRU 8070-ETATCLI-OK-FIN
-           END-IF.
       *
       *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ITERATIVE)                        *
@@ -534,6 +724,11 @@
       *---------------------------------------------------------------*
       *FIN DU TRAITEMENT (OREILLETTE DROITE)                          *
       *---------------------------------------------------------------*
+      *
+           IF WS-NBRE-MATCH = 0
+              PERFORM 8070-ETATCLI-OK-DEB
+                 THRU 8070-ETATCLI-OK-FIN
+           END-IF.
       *
            PERFORM 8020-BAS-ETATCLI-DEB
               THRU 8020-BAS-ETATCLI-FIN.
@@ -586,10 +781,147 @@
            PERFORM 6040-READ-NEXT-F-CPTE-DEB
               THRU 6040-READ-NEXT-F-CPTE-FIN.
       *
-           IF WS-DEM-CLI-FIN < WS-CPT-NOM
+      *---------------------------------------------------------------*
+      * APPEL DU COMPOSANT SUIVANT (ITERATIVE)                        *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 4000-TRT-EDITION-DEB
+              THRU 4000-TRT-EDITION-FIN
+             UNTIL WS-CPT-NOM > WS-DEM-CLI-FIN OR EOF-F-CPTE-E.
+      *
+      *---------------------------------------------------------------*
+      *FIN DU TRAITEMENT (OREILLETTE DROITE)                          *
+      *---------------------------------------------------------------*
+      *
+           IF WS-NBRE-MATCH = 0
               PERFORM 8070-ETATCLI-OK-DEB
                  THRU 8070-ETATCLI-OK-FIN
            END-IF.
+      *
+           PERFORM 8020-BAS-ETATCLI-DEB
+              THRU 8020-BAS-ETATCLI-FIN.
+      *
+       3030-TRT-OK-B-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT C ERRONEE                        *
+      *     ==================================                        *
+      *---------------------------------------------------------------*
+      *
+       3040-TRT-ERR-C-DEB.
+      *
+      *---------------------------------------------------------------*
+      * TRAITEMENT (COMPOSANT DU PLUS BAS NIVEAU)                     *
+      *---------------------------------------------------------------*
+      *
+           IF WS-DER = 0
+              PERFORM 8040-ENTETE-ETATANO-DEB
+                 THRU 8040-ENTETE-ETATANO-FIN
+           END-IF.
+      *
+           PERFORM 8050-DETAIL-ETATANO-DEB
+              THRU 8050-DETAIL-ETATANO-FIN.
+      *
+           PERFORM 7030-INCR-WS-DER-DEB
+              THRU 7030-INCR-WS-DER-FIN.
+      *
+       3040-TRT-ERR-C-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT C OK                             *
+      *     ==============================                            *
+      *---------------------------------------------------------------*
+      *
+       3050-TRT-OK-C-DEB.
+      *
+      *---------------------------------------------------------------*
+      * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)
+      *---------------------------------------------------------------*
+      *
+           PERFORM 7085-OP-C-OK-DEB
+              THRU 7085-OP-C-OK-FIN.
+      *
+           PERFORM 8000-ENTETE-ETATCLI-DEB
+              THRU 8000-ENTETE-ETATCLI-FIN.
+      *
+           PERFORM 7000-LOW-VALUE-CPT-DEB
+              THRU 7000-LOW-VALUE-CPT-FIN.
+      *
+           PERFORM 6090-START-CPT-F-CPTE-DEB
+              THRU 6090-START-CPT-F-CPTE-FIN.
+      *
+           PERFORM 6040-READ-NEXT-F-CPTE-DEB
+              THRU 6040-READ-NEXT-F-CPTE-FIN.
+      *
+      *---------------------------------------------------------------*
+      * APPEL DU COMPOSANT SUIVANT (ITERATIVE)                        *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 4010-TRT-EDITION-C-DEB
+              THRU 4010-TRT-EDITION-C-FIN
+              UNTIL EOF-F-CPTE-E.
+      *
+      *---------------------------------------------------------------*
+      *FIN DU TRAITEMENT (OREILLETTE DROITE)                          *
+      *---------------------------------------------------------------*
+      *
+           IF WS-NBRE-MATCH = 0
+                PERFORM 8070-ETATCLI-OK-DEB
+                   THRU 8070-ETATCLI-OK-FIN
+           END-IF.
+      *
+           PERFORM 8020-BAS-ETATCLI-DEB
+              THRU 8020-BAS-ETATCLI-FIN.
+      *
+       3050-TRT-OK-C-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT D ERRONEE                        *
+      *     ==================================                        *
+      *---------------------------------------------------------------*
+      *
+       3060-TRT-ERR-D-DEB.
+      *
+      *---------------------------------------------------------------*
+      * TRAITEMENT (COMPOSANT DU PLUS BAS NIVEAU)                     *
+      *---------------------------------------------------------------*
+      *
+           IF WS-DER = 0
+              PERFORM 8040-ENTETE-ETATANO-DEB
+                 THRU 8040-ENTETE-ETATANO-FIN
+           END-IF.
+      *
+           PERFORM 8050-DETAIL-ETATANO-DEB
+              THRU 8050-DETAIL-ETATANO-FIN.
+      *
+           PERFORM 7030-INCR-WS-DER-DEB
+              THRU 7030-INCR-WS-DER-FIN.
+      *
+       3060-TRT-ERR-D-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT D OK                             *
+      *     ==============================                            *
+      *---------------------------------------------------------------*
+      *
+       3070-TRT-OK-D-DEB.
+      *
+      *---------------------------------------------------------------*
+      * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)
+      *---------------------------------------------------------------*
+      *
+           PERFORM 7086-OP-D-OK-DEB
+              THRU 7086-OP-D-OK-FIN.
+      *
+           PERFORM 8000-ENTETE-ETATCLI-DEB
+              THRU 8000-ENTETE-ETATCLI-FIN.
+      *
+           PERFORM 6040-READ-NEXT-F-CPTE-DEB
+              THRU 6040-READ-NEXT-F-CPTE-FIN.
       *
       *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ITERATIVE)                        *
@@ -597,16 +929,22 @@
       *
            PERFORM 4000-TRT-EDITION-DEB
               THRU 4000-TRT-EDITION-FIN
-             UNTIL WS-CPT-NOM > WS-DEM-CLI-FIN OR EOF-F-CPTE-E.
+              UNTIL (WS-CPT-DCREA-NUM > WS-DEM-DCREA-FIN)
+                 OR EOF-F-CPTE-E.
       *
       *---------------------------------------------------------------*
       *FIN DU TRAITEMENT (OREILLETTE DROITE)                          *
       *---------------------------------------------------------------*
+      *
+           IF WS-NBRE-MATCH = 0
+              PERFORM 8070-ETATCLI-OK-DEB
+                 THRU 8070-ETATCLI-OK-FIN
+           END-IF.
       *
            PERFORM 8020-BAS-ETATCLI-DEB
               THRU 8020-BAS-ETATCLI-FIN.
       *
-       3030-TRT-OK-B-FIN.
+       3070-TRT-OK-D-FIN.
            EXIT.
       *
       *---------------------------------------------------------------*
@@ -628,6 +966,28 @@
       *
        4000-TRT-EDITION-FIN.
            EXIT.
+      *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT EDITION TYPE C                   *
+      *     ========================================                  *
+      *---------------------------------------------------------------*
+      *
+       4010-TRT-EDITION-C-DEB.
+      *
+      *---------------------------------------------------------------*
+      * TRAITEMENT (COMPOSANT DU PLUS BAS NIVEAU)                     *
+      *---------------------------------------------------------------*
+      *
+           IF WS-CPT-DMAJ-NUM >= WS-DATE-DEB-NUM
+              AND WS-CPT-DMAJ-NUM <= WS-DATE-FIN-NUM
+                PERFORM 8010-DETAIL-ETATCLI-DEB
+                   THRU 8010-DETAIL-ETATCLI-FIN
+           END-IF.
+      *
+           PERFORM 6040-READ-NEXT-F-CPTE-DEB
+              THRU 6040-READ-NEXT-F-CPTE-FIN.
+      *
+       4010-TRT-EDITION-C-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
@@ -652,9 +1012,29 @@
       *    EXIT.
       *
        6000-ACCEPT-SYSIN-DEB.
-           ACCEPT WS-SYSIN.
+           READ F-SYSIN-E INTO WS-SYSIN.
+           IF NOT OK-LEC-F-SYSIN-E
+             DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-SYSIN-E'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-SYSIN-E
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           IF EOF-F-SYSIN-E
+                SET FIN-SYSIN            TO TRUE
+           END-IF.
        6000-ACCEPT-SYSIN-FIN.
            EXIT.
+      *
+       6005-OUVRIR-F-SYSIN-DEB.
+           OPEN INPUT F-SYSIN-E.
+           IF NOT OK-F-SYSIN-E
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-SYSIN-E'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-SYSIN-E
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6005-OUVRIR-F-SYSIN-FIN.
+           EXIT.
       *
        6010-OUVRIR-F-CPTE-DEB.
            OPEN INPUT F-CPTE-E.
@@ -666,6 +1046,18 @@
            END-IF.
        6010-OUVRIR-F-CPTE-FIN.
            EXIT.
+      *
+       6015-ACCEPT-DATE-JOUR-DEB.
+           ACCEPT WS-DATE-JOUR          FROM DATE YYYYMMDD.
+      *
+           STRING 'ETATCLI_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-ETATCLI.
+           STRING 'ETATANO_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-ETATANO.
+           STRING 'CPTLST_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-CPTLST.
+       6015-ACCEPT-DATE-JOUR-FIN.
+           EXIT.
       *
        6020-OUVRIR-ETATCLI-DEB.
            OPEN OUTPUT F-ETATCLI-S.
@@ -688,6 +1080,17 @@
            END-IF.
        6030-OUVRIR-ETATANO-FIN.
            EXIT.
+      *
+       6035-OUVRIR-CPTLST-DEB.
+           OPEN OUTPUT F-CPTLST-S.
+           IF NOT OK-F-CPTLST-S
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER CPTLST'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CPTLST-S
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6035-OUVRIR-CPTLST-FIN.
+           EXIT.
       *
        6040-READ-NEXT-F-CPTE-DEB.
            READ F-CPTE-E NEXT INTO WS-ENRG-F-CPTE
@@ -726,6 +1129,19 @@
            END-IF.
        6060-LIGNE-ETATCLI-FIN.
            EXIT.
+      *
+       6065-LIGNE-CPTLST-DEB.
+           WRITE FS-ENRG-CPTLST
+                 FROM WS-CPT-CPTE
+           END-WRITE.
+           IF NOT OK-F-CPTLST-S
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER-F-CPTLST-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CPTLST-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6065-LIGNE-CPTLST-FIN.
+           EXIT.
       *
        6070-ENTETE-ETATANO-DEB.
            WRITE FS-ENRG-ETATANO
@@ -774,6 +1190,17 @@
            END-IF.
        6100-START-CLI-F-CPTE-FIN.
            EXIT.
+      *
+       6105-START-DCREA-F-CPTE-DEB.
+           START F-CPTE-E KEY >= FS-CPTE-DCREA-NUM.
+           IF NOT OK-START
+                DISPLAY 'PROBLEME DE POSITIONNEMENT DU FICHER F-CPTE-E'
+                DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CPTE
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6105-START-DCREA-F-CPTE-FIN.
+           EXIT.
       *
        6110-FERMER-F-CPTE-DEB.
            CLOSE F-CPTE-E.
@@ -807,6 +1234,28 @@
            END-IF.
        6130-FERMER-ETATANO-FIN.
            EXIT.
+      *
+       6132-FERMER-CPTLST-DEB.
+           CLOSE F-CPTLST-S.
+           IF NOT OK-F-CPTLST-S
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT F-CPTLST-S'
+                DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CPTLST-S
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6132-FERMER-CPTLST-FIN.
+           EXIT.
+      *
+       6135-FERMER-F-SYSIN-DEB.
+           CLOSE F-SYSIN-E.
+           IF NOT OK-F-SYSIN-E
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT F-SYSIN-E'
+                DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-SYSIN-E
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6135-FERMER-F-SYSIN-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -833,6 +1282,11 @@
            MOVE WS-DEM-CPT-DEB          TO FS-CPTE-CPT.
        7040-CPTE-CLE-FIN.
            EXIT.
+      *
+       7045-DCREA-CLE-DEB.
+           MOVE WS-DEM-DCREA-DEB        TO FS-CPTE-DCREA-NUM.
+       7045-DCREA-CLE-FIN.
+           EXIT.
       *
        7050-CLI-CLE-DEB.
            MOVE WS-DEM-CLI-DEB          TO FS-CPTE-CLI.
@@ -859,6 +1313,20 @@
            MOVE WS-DEM-CLI-FIN                  TO WS-LETAT-REFFIN-ED.
        7080-OP-B-OK-FIN.
            EXIT.
+      *
+       7085-OP-C-OK-DEB.
+           MOVE 'DATE DE MISE A JOUR'         TO WS-LETAT-TYPE-ED.
+           MOVE WS-DEM-DAT-DEB                TO WS-LETAT-REFDEB-ED.
+           MOVE WS-DEM-DAT-FIN                TO WS-LETAT-REFFIN-ED.
+       7085-OP-C-OK-FIN.
+           EXIT.
+      *
+       7086-OP-D-OK-DEB.
+           MOVE 'DATE DE CREATION'            TO WS-LETAT-TYPE-ED.
+           MOVE WS-DEM-DCREA-DEB              TO WS-LETAT-REFDEB-ED.
+           MOVE WS-DEM-DCREA-FIN              TO WS-LETAT-REFFIN-ED.
+       7086-OP-D-OK-FIN.
+           EXIT.
       *
        7090-ERR-VIDE-DEB.
            MOVE 1                               TO WS-ERREUR.
@@ -902,6 +1370,22 @@
            MOVE WS-CPT-NOM                      TO WS-CLI-MIN.
        7150-LIMITE-MIN-CLI-FIN.
            EXIT.
+      *
+       7160-CONV-DATES-C-DEB.
+           MOVE WS-DEM-DAT-DEB                  TO WS-DATE-DEB-NUM.
+           MOVE WS-DEM-DAT-FIN                  TO WS-DATE-FIN-NUM.
+       7160-CONV-DATES-C-FIN.
+           EXIT.
+      *
+       7170-LOW-VALUE-DCREA-DEB.
+           SET FS-CPTE-DCREA-NUM-MIN            TO TRUE.
+       7170-LOW-VALUE-DCREA-FIN.
+           EXIT.
+      *
+       7180-LIMITE-MIN-DCREA-DEB.
+           MOVE WS-CPT-DCREA-NUM                TO WS-DCREA-MIN.
+       7180-LIMITE-MIN-DCREA-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
@@ -971,9 +1455,16 @@
            MOVE WS-CPT-DMAJ-AA        TO WS-LETAT-DMAJ-AA-ED.
            MOVE WS-CPT-SOLDE          TO WS-LETAT-SOLDE-ED.
            MOVE WS-CPT-NOM            TO WS-LETAT-NOMC-ED.
+           MOVE WS-CPT-TEL            TO WS-LETAT-TEL-ED.
            MOVE WS-LETAT-DETAIL       TO WS-BUFFER.
-           PERFORM 6060-LIGNE-ETATCLI-DEB
-              THRU 6060-LIGNE-ETATCLI-FIN.
+           IF WS-DEM-TYPE-CPT-VIDE
+              OR WS-CPT-TYPE = WS-DEM-TYPE-CPT
+                PERFORM 6060-LIGNE-ETATCLI-DEB
+                   THRU 6060-LIGNE-ETATCLI-FIN
+                PERFORM 6065-LIGNE-CPTLST-DEB
+                   THRU 6065-LIGNE-CPTLST-FIN
+                ADD 1                 TO WS-NBRE-MATCH
+           END-IF.
        8010-DETAIL-ETATCLI-FIN.
            EXIT.
       *
@@ -981,6 +1472,11 @@
            MOVE WS-LETAT-TIRET       TO WS-BUFFER.
            PERFORM 6060-LIGNE-ETATCLI-DEB
               THRU 6060-LIGNE-ETATCLI-FIN.
+      *
+           MOVE WS-NBRE-MATCH        TO WS-LETAT-MATCH-ED.
+           MOVE WS-LETAT-MATCH       TO WS-BUFFER.
+           PERFORM 6060-LIGNE-ETATCLI-DEB
+              THRU 6060-LIGNE-ETATCLI-FIN.
        8020-BAS-ETATCLI-FIN.
            EXIT.
       *
