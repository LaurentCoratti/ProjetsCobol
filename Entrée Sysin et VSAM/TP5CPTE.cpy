@@ -0,0 +1,42 @@
+      *--------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER DES         *
+      * COMPTES CLIENTS (F-CPTE-E)                             *
+      *--------------------------------------------------------*
+      * LE SOLDE EST STOCKE EN COMP-3 SUR 5 CHIFFRES CAR LA     *
+      * CLE ALTERNATIVE NOM CLIENT OCCUPE DEJA 20 OCTETS.       *
+      * L'ENREGISTREMENT A ETE ETENDU POUR Y AJOUTER LES        *
+      * COORDONNEES DU CLIENT (TEL/ADRESSE, +44 OCTETS), PUIS    *
+      * LA DATE DE CREATION REORDONNEE (+8 OCTETS) ET LE TYPE    *
+      * DE COMPTE (+1 OCTET) - SOIT 103 OCTETS AU TOTAL.         *
+      *--------------------------------------------------------*
+      *
+       01  WS-ENRG-F-CPTE.
+           05 WS-CPT-CPTE            PIC 9(10).
+           05 WS-CPT-NOM             PIC X(20).
+           05 WS-CPT-SOLDE           PIC S9(5)V99 COMP-3.
+           05 WS-CPT-DCREA.
+              10 WS-CPT-DCREA-JJ     PIC 99.
+              10 WS-CPT-DCREA-MM     PIC 99.
+              10 WS-CPT-DCREA-SS     PIC 99.
+              10 WS-CPT-DCREA-AA     PIC 99.
+           05 WS-CPT-DMAJ.
+              10 WS-CPT-DMAJ-SS      PIC 99.
+              10 WS-CPT-DMAJ-AA      PIC 99.
+              10 WS-CPT-DMAJ-MM      PIC 99.
+              10 WS-CPT-DMAJ-JJ      PIC 99.
+           05 WS-CPT-DMAJ-NUM REDEFINES WS-CPT-DMAJ
+                                     PIC 9(8).
+           05 WS-CPT-TEL             PIC X(14).
+           05 WS-CPT-ADR             PIC X(30).
+      *--------------------------------------------------------*
+      * DATE DE CREATION REORDONNEE EN SSAAMMJJ POUR SERVIR DE  *
+      * CLE ALTERNATIVE (WS-CPT-DCREA EST STOCKEE EN JJMMSSAA,  *
+      * ORDRE NON EXPLOITABLE POUR UN TRI/COMPARATIF DE DATES). *
+      *--------------------------------------------------------*
+           05 WS-CPT-DCREA-NUM       PIC 9(8).
+      *--------------------------------------------------------*
+      * AGENCE/TYPE DE COMPTE (C = COURANT, E = EPARGNE)        *
+      *--------------------------------------------------------*
+           05 WS-CPT-TYPE            PIC X.
+              88 WS-CPT-COURANT      VALUE 'C'.
+              88 WS-CPT-EPARGNE      VALUE 'E'.
