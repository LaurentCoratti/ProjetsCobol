@@ -0,0 +1,30 @@
+      *--------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER DES         *
+      * COMPTES CLIENTS EN SORTIE (F-CPTE-S)                   *
+      *--------------------------------------------------------*
+      *
+       01  WS-ENRG-F-CPTS.
+           05 WS-CPTS-CPTE           PIC 9(10).
+              88 WS-CPTS-CPTE-MAX    VALUE 9999999999.
+           05 WS-CPTS-SOLDE          PIC S9(8)V99.
+           05 WS-CPTS-DCREA.
+              10 WS-CPTS-DCREA-JJ    PIC 99.
+              10 WS-CPTS-DCREA-MM    PIC 99.
+              10 WS-CPTS-DCREA-SS    PIC 99.
+              10 WS-CPTS-DCREA-AA    PIC 99.
+           05 WS-CPTS-DMAJ.
+              10 WS-CPTS-DMAJ-SS     PIC 99.
+              10 WS-CPTS-DMAJ-AA     PIC 99.
+              10 WS-CPTS-DMAJ-MM     PIC 99.
+              10 WS-CPTS-DMAJ-JJ     PIC 99.
+           05 WS-CPTS-DMAJ-NUM REDEFINES WS-CPTS-DMAJ
+                                     PIC 9(8).
+           05 WS-CPTS-PLAF-CB        PIC S9(8)V99 COMP-3.
+           05 WS-CPTS-TEL            PIC X(14).
+           05 WS-CPTS-ADR            PIC X(30).
+      *--------------------------------------------------------*
+      * AGENCE/TYPE DE COMPTE (C = COURANT, E = EPARGNE)        *
+      *--------------------------------------------------------*
+           05 WS-CPTS-TYPE           PIC X.
+              88 WS-CPTS-COURANT     VALUE 'C'.
+              88 WS-CPTS-EPARGNE     VALUE 'E'.
