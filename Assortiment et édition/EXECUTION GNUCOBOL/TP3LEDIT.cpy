@@ -106,6 +106,16 @@
            05 FILLER                 PIC X(27) VALUE SPACES.
            05 WS-LETAT-OPEN-ED       PIC X(18).
            05 FILLER                 PIC X(4)  VALUE '  ! '.
+      *
+       01  WS-LETAT-CONTACT.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 FILLER                 PIC X(4)  VALUE 'TEL:'.
+           05 WS-LETAT-TEL-ED        PIC X(14).
+           05 FILLER                 PIC X(2)  VALUE '  '.
+           05 FILLER                 PIC X(9)  VALUE 'ADRESSE: '.
+           05 WS-LETAT-ADR-ED        PIC X(30).
+           05 FILLER                 PIC X(15) VALUE SPACES.
+           05 FILLER                 PIC X(4)  VALUE '  ! '.
       *
        01  WS-LETAT-SOLD-OP.
            05 FILLER                 PIC X(2)  VALUE '! '.
@@ -152,6 +162,37 @@
            05 WS-LETAT-OP-CREDIT-ED  PIC ZZZZZZZ9,99
                                          BLANK WHEN ZERO.
            05 FILLER                 PIC X(3)  VALUE ' ! '.
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EXPORT DELIMITE DE L'ETAT CLIENT (FICHIER ETATCLI_CSV)*
+      * SEPARATEUR ';' RETENU (ET NON ',') CAR DECIMAL-POINT IS COMMA*
+      * FAIT DE LA VIRGULE LE SEPARATEUR DECIMAL DES MONTANTS         *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LETAT-CSV-CPTE.
+           05 FILLER                   PIC X(5)  VALUE 'CPTE;'.
+           05 WS-LETAT-CSV-NUMCPT-ED   PIC 9(10).
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OPEN-ED     PIC X(18).
+      *
+       01  WS-LETAT-CSV-OP.
+           05 FILLER                   PIC X(4)  VALUE 'MVT;'.
+           05 WS-LETAT-CSV-OP-NUMCPT-ED  PIC 9(10).
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OP-LIB-ED   PIC X(27).
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OP-JJ-ED    PIC 99.
+           05 FILLER                   PIC X     VALUE '/'.
+           05 WS-LETAT-CSV-OP-MM-ED    PIC 99.
+           05 FILLER                   PIC X     VALUE '/'.
+           05 WS-LETAT-CSV-OP-SS-ED    PIC 99.
+           05 WS-LETAT-CSV-OP-AA-ED    PIC 99.
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OP-DEBIT-ED   PIC ZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OP-CREDIT-ED  PIC ZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
       *
        01  WS-LETAT-TOT-OP.
            05 FILLER                 PIC X(42) VALUE
@@ -239,6 +280,15 @@
                                          BLANK WHEN ZERO.
            05 FILLER                 PIC X(3)  VALUE SPACES.
            05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-RAISON.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 FILLER                 PIC X(8)  VALUE 'RAISON: '.
+           05 WS-LANO-NUM-ED         PIC XX.
+           05 FILLER                 PIC X(3)  VALUE ' - '.
+           05 WS-LANO-TYP-ED         PIC X(30).
+           05 FILLER                 PIC X(9)  VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
       *
        01  WS-LANO-TOTAL.
            05 FILLER                 PIC X(2)  VALUE '! '.
@@ -262,6 +312,71 @@
            05 FILLER                 PIC X(21)  VALUE ALL SPACES.
       *
       *-------------------------------------------------------------*
+      * ZONES D'EDITION DE L'ETAT DES COMPTES DORMANTS              *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LDOR-L1.
+           05 FILLER                 PIC X     VALUE '*'.
+           05 FILLER                 PIC X(53) VALUE ALL '-'.
+           05 FILLER                 PIC XX    VALUE '* '.
+      *
+       01  WS-LDOR-TITRES.
+           05 FILLER                 PIC X(3)  VALUE '!  '.
+           05 FILLER                 PIC X(11) VALUE 'NUM COMPTE '.
+           05 FILLER                 PIC X(3)  VALUE '!  '.
+           05 FILLER                 PIC X(14) VALUE 'DATE DE MAJ   '.
+           05 FILLER                 PIC X(3)  VALUE '  !'.
+           05 FILLER                 PIC X(6)  VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'SOLDE  '.
+           05 FILLER                 PIC X(7)  VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LDOR-L3.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(53) VALUE ALL '-'.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LDOR-DETAIL.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 WS-LDOR-NUMCPT-ED      PIC 9(10).
+           05 FILLER                 PIC X(3)  VALUE '  !'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 WS-LDOR-DMAJ-JJ-ED     PIC 99.
+           05 FILLER                 PIC X     VALUE '/'.
+           05 WS-LDOR-DMAJ-MM-ED     PIC 99.
+           05 FILLER                 PIC X     VALUE '/'.
+           05 WS-LDOR-DMAJ-SS-ED     PIC 99.
+           05 WS-LDOR-DMAJ-AA-ED     PIC 99.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(6)  VALUE SPACES.
+           05 WS-LDOR-SOLDE-ED       PIC ZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+           05 FILLER                 PIC X(3)  VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LDOR-TOTAL.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 FILLER                 PIC X(18) VALUE
+                                         'NOMBRE TOTAL DES  '.
+           05 FILLER                 PIC X(9)  VALUE 'DORMANTS '.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(5)  VALUE SPACES.
+           05 WS-LDOR-TOTAL-ED       PIC ZZZZ9.
+           05 FILLER                 PIC X(9)  VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LDOR-OK.
+           05 FILLER                 PIC X(21)  VALUE ALL SPACES.
+           05 FILLER                 PIC X(15)  VALUE
+                                         'PAS DE COMPTES '.
+           05 FILLER                 PIC X(16)  VALUE
+                                         'DORMANTS        '.
+           05 FILLER                 PIC X(4)   VALUE SPACES.
+           05 FILLER                 PIC X(21)  VALUE ALL SPACES.
+      *
+      *-------------------------------------------------------------*
       * ZONES D'EDITION DE FIN D'EXECUTION                          *
       *-------------------------------------------------------------*
       *
@@ -278,6 +393,13 @@
            05 FILLER                 PIC X(3)    VALUE ':'.
            05 WS-LCRE-DET-TOT-ED     PIC ZZZZZ9.
            05 FILLER                 PIC X(3)    VALUE '  *'.
+      *
+       01  WS-LCRE-MONTANT.
+           05 FILLER                 PIC X(3)    VALUE '*'.
+           05 WS-LCRE-MT-LIB-ED      PIC X(30)   VALUE SPACES.
+           05 FILLER                 PIC X(3)    VALUE ':'.
+           05 WS-LCRE-MT-TOT-ED      PIC Z(9)9,99.
+           05 FILLER                 PIC X(3)    VALUE '  *'.
       *
        01  WS-LCRE-CLIENT-ED.
            05 FILLER                 PIC X(3)  VALUE '*  '.
