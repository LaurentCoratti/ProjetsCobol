@@ -67,13 +67,29 @@
       *                      -------------------------------------------
       *                      ETATCLI : FICHIER DES ETATS CLIENTS
       *                      -------------------------------------------
-           SELECT  F-ETATCLI-S         ASSIGN TO 'ETATCLI.txt'
+           SELECT  F-ETATCLI-S         ASSIGN TO WS-NOM-ETATCLI
                    FILE STATUS         IS WS-FS-F-ETATCLI-S.
       *                      -------------------------------------------
+      *                      ETATCLI-CSV : EXPORT DELIMITE DE L'ETAT
+      *                                    CLIENT (CF. ETATCLI-S)
+      *                      -------------------------------------------
+           SELECT  F-ETATCLI-CSV-S     ASSIGN TO WS-NOM-ETATCLI-CSV
+                   FILE STATUS         IS WS-FS-F-ETATCLI-CSV-S.
+      *                      -------------------------------------------
       *                      ETATANO : FICHIER DES ETATS D'ANOMALIES
       *                      -------------------------------------------
-           SELECT  F-ETATANO-S         ASSIGN TO 'ETATANO.txt'
+           SELECT  F-ETATANO-S         ASSIGN TO WS-NOM-ETATANO
                    FILE STATUS         IS WS-FS-F-ETATANO-S.
+      *                      -------------------------------------------
+      *                      REJETS  : FICHIER DES MOUVEMENTS REJETES
+      *                      -------------------------------------------
+           SELECT  F-REJETS-S          ASSIGN TO 'REJETS.txt'
+                   FILE STATUS         IS WS-FS-F-REJETS-S.
+      *                      -------------------------------------------
+      *                      STATS   : COMPTE-RENDU D'EXECUTION
+      *                      -------------------------------------------
+           SELECT  F-STATS-S           ASSIGN TO WS-NOM-STATS
+                   FILE STATUS         IS WS-FS-F-STATS-S.
       *
       *                     -------------------------------------------
       *
@@ -98,19 +114,31 @@
       *
        FD  F-CPTE-E
            RECORDING MODE IS F.
-       01  FS-ENRG-F-CPTE-E           PIC X(50).
+       01  FS-ENRG-F-CPTE-E           PIC X(87).
       *
        FD  F-CPTE-S
            RECORDING MODE IS F.
-       01  FS-ENRG-F-CPTE-S           PIC X(50).
+       01  FS-ENRG-F-CPTE-S           PIC X(87).
       *
        FD  F-ETATCLI-S
            RECORDING MODE IS F.
        01  FS-ENRG-ETATCLI            PIC X(80).
+      *
+       FD  F-ETATCLI-CSV-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-ETATCLI-CSV        PIC X(80).
       *
        FD  F-ETATANO-S
            RECORDING MODE IS F.
        01  FS-ENRG-ETATANO            PIC X(80).
+      *
+       FD  F-REJETS-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-F-REJETS           PIC X(50).
+      *
+       FD  F-STATS-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-STATS              PIC X(80).
       *
       *--------------------DESCRITION DE L'ENREGISTREMENT---------------
       *
@@ -139,8 +167,14 @@
            88  OK-F-CPTE-S          VALUE '00'.
        01  WS-FS-F-ETATCLI-S        PIC XX.
            88  OK-F-ETATCLI-S       VALUE '00'.
+       01  WS-FS-F-ETATCLI-CSV-S    PIC XX.
+           88  OK-F-ETATCLI-CSV-S   VALUE '00'.
        01  WS-FS-F-ETATANO-S        PIC XX.
            88  OK-F-ETATANO-S       VALUE '00'.
+       01  WS-FS-F-REJETS-S         PIC XX.
+           88  OK-F-REJETS-S        VALUE '00'.
+       01  WS-FS-F-STATS-S          PIC XX.
+           88  OK-F-STATS-S         VALUE '00'.
       *
       *---------------------------------------------------------------*
       * COMPTEURS                                                     *
@@ -164,6 +198,14 @@
                                     VALUE 0.
        77  WS-CDEP                  PIC S9(4) COMP
                                     VALUE 0.
+       77  WS-CVIR                  PIC S9(4) COMP
+                                    VALUE 0.
+       77  WS-CDOR                  PIC S9(4) COMP
+                                    VALUE 0.
+       77  WS-CCTC                  PIC S9(4) COMP
+                                    VALUE 0.
+       77  WS-CCTE                  PIC S9(4) COMP
+                                    VALUE 0.
        77  WS-MVT-VAL               PIC S9(4) COMP
                                     VALUE 0.
       *
@@ -177,13 +219,54 @@
                                     VALUE 0.
        77  WS-LANO-TOT              PIC S9(10)V99 COMP-3
                                     VALUE 0.
+       77  WS-LGEN-TOTDB            PIC S9(11)V99 COMP-3
+                                    VALUE 0.
+       77  WS-LGEN-TOTCR            PIC S9(11)V99 COMP-3
+                                    VALUE 0.
        77  WS-BUFFER-ETATCLI        PIC X(80).
        77  WS-BUFFER-ETATANO        PIC X(80).
+       77  WS-BUFFER-ETATCLI-CSV    PIC X(80).
+       77  WS-BUFFER-STATS          PIC X(80).
+       77  WS-CB-JOUR               PIC S9(8)V99 COMP-3
+                                    VALUE 0.
        01  WS-DATE-RECUP.
            05 SS                    PIC 99.
            05 AA                    PIC 99.
            05 MM                    PIC 99.
            05 JJ                    PIC 99.
+       01  WS-DATE-RECUP-NUM REDEFINES WS-DATE-RECUP
+                                    PIC 9(8).
+       77  WS-NOM-ETATCLI           PIC X(20).
+       77  WS-NOM-ETATANO           PIC X(20).
+       77  WS-NOM-ETATCLI-CSV       PIC X(20).
+       77  WS-NOM-STATS             PIC X(20).
+      *
+      *---------------------------------------------------------------*
+      * BORNES DE DATES DU LOT (FENETRE DE TRAITEMENT DES MOUVEMENTS) *
+      *---------------------------------------------------------------*
+      *
+       01  WS-SYSIN-BORNES.
+           05 WS-SYSIN-DATE-DEB     PIC X(8).
+           05 WS-SYSIN-DATE-FIN     PIC X(8).
+           05 FILLER                PIC X(64).
+       77  WS-DATE-DEB-NUM          PIC 9(8)  VALUE 0.
+       77  WS-DATE-FIN-NUM          PIC 9(8)  VALUE 99999999.
+       77  WS-MVT-DATE-NUM          PIC 9(8).
+       01  WS-FENETRE               PIC X.
+           88 WS-DANS-FENETRE       VALUE '1'.
+           88 WS-HORS-FENETRE       VALUE '0'.
+       01  WS-STATUT-PLAF-CB        PIC X VALUE '0'.
+           88 WS-PLAF-CB-OK         VALUE '0'.
+           88 WS-PLAF-CB-DEPASSE    VALUE '1'.
+      *
+      *---------------------------------------------------------------*
+      * SEUIL DE DORMANCE DES COMPTES (RAPPORT DES COMPTES DORMANTS)  *
+      *---------------------------------------------------------------*
+      *
+       01  WS-SYSIN-DORMANCE.
+           05 WS-SYSIN-DATE-DORMANCE PIC X(8).
+           05 FILLER                 PIC X(72).
+       77  WS-DATE-DORMANCE-NUM      PIC 9(8)  VALUE 0.
       *
       *                  ==============================               *
       *
@@ -224,6 +307,15 @@
       *---------------------------------------------------------------*
       * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)
       *---------------------------------------------------------------*
+           PERFORM 6220-ACCEPT-SYSIN-BORNES-DEB
+              THRU 6220-ACCEPT-SYSIN-BORNES-FIN.
+      *
+           PERFORM 7000-TRC-DATE-ET-ETATCLI-DEB
+              THRU 7000-TRC-DATE-ET-ETATCLI-FIN.
+      *
+           PERFORM 6225-ACCEPT-SYSIN-DORMANCE-DEB
+              THRU 6225-ACCEPT-SYSIN-DORMANCE-FIN.
+      *
            PERFORM 6000-MFI-OUV-F-MVTS-E-DEB
               THRU 6000-MFI-OUV-F-MVTS-E-FIN.
       *
@@ -238,6 +330,15 @@
       *
            PERFORM 6040-MFI-OUV-F-ETATCLI-S-DEB
               THRU 6040-MFI-OUV-F-ETATCLI-S-FIN.
+      *
+           PERFORM 6041-MFI-OUV-F-ETATCLI-CSV-S-DEB
+              THRU 6041-MFI-OUV-F-ETATCLI-CSV-S-FIN.
+      *
+           PERFORM 6045-MFI-OUV-F-REJETS-S-DEB
+              THRU 6045-MFI-OUV-F-REJETS-S-FIN.
+      *
+           PERFORM 6046-MFI-OUV-F-STATS-S-DEB
+              THRU 6046-MFI-OUV-F-STATS-S-FIN.
       *
            PERFORM 6050-MFI-LEC-F-MVTS-E-DEB
               THRU 6050-MFI-LEC-F-MVTS-E-FIN.
@@ -252,9 +353,6 @@
            IF EOF-F-CPTE-E
               DISPLAY 'FICHIER F-CPTE-E VIDE'
            END-IF.
-      *
-           PERFORM 7000-TRC-DATE-ET-ETATCLI-DEB
-              THRU 7000-TRC-DATE-ET-ETATCLI-FIN.
       *
            PERFORM 8000-ED-HT-E-ETATCLI-DEB
               THRU 8000-ED-HT-E-ETATCLI-FIN.
@@ -283,6 +381,13 @@
            ELSE  PERFORM 8080-ED-LANO-OK-DEB
                     THRU 8080-ED-LANO-OK-FIN
            END-IF.
+      *
+           IF WS-CDOR NOT = 0
+                 PERFORM 8075-ED-BAS-ETATDOR-DEB
+                    THRU 8075-ED-BAS-ETATDOR-FIN
+           ELSE  PERFORM 8085-ED-LDOR-OK-DEB
+                    THRU 8085-ED-LDOR-OK-FIN
+           END-IF.
       *
            PERFORM 8999-EDITION-STATISTIQUE-DEB
               THRU 8999-EDITION-STATISTIQUE-FIN.
@@ -298,9 +403,18 @@
       *
            PERFORM 6200-MFI-FER-F-ETATCLI-DEB
               THRU 6200-MFI-FER-F-ETATCLI-FIN.
+      *
+           PERFORM 6201-MFI-FER-F-ETATCLI-CSV-DEB
+              THRU 6201-MFI-FER-F-ETATCLI-CSV-FIN.
       *
            PERFORM 6210-MFI-FER-F-ETATANO-DEB
               THRU 6210-MFI-FER-F-ETATANO-FIN.
+      *
+           PERFORM 6215-MFI-FER-F-REJETS-S-DEB
+              THRU 6215-MFI-FER-F-REJETS-S-FIN.
+      *
+           PERFORM 6216-MFI-FER-F-STATS-S-DEB
+              THRU 6216-MFI-FER-F-STATS-S-FIN.
       *
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
@@ -461,31 +575,52 @@
            PERFORM 7030-TRC-OP-MVT-DEB
               THRU 7030-TRC-OP-MVT-FIN.
 
-           IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 0
-              PERFORM 8010-ED-HT-C-ETATCLI-DEB
-                 THRU 8010-ED-HT-C-ETATCLI-FIN
-           END-IF.
+           PERFORM 7035-TRC-VERIF-FENETRE-DEB
+              THRU 7035-TRC-VERIF-FENETRE-FIN.
       *
       *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ALTERNATIVE MULTIPLE)             *
       *---------------------------------------------------------------*
       *
-           EVALUATE TRUE
-             WHEN RETRAIT PERFORM 4000-TRT-RETRAIT-DEB
-                             THRU 4000-TRT-RETRAIT-FIN
-             WHEN DEPOT   PERFORM 4100-TRT-DEPOT-DEB
-                             THRU 4100-TRT-DEPOT-FIN
-             WHEN CB      PERFORM 4200-TRT-CB-DEB
-                             THRU 4200-TRT-CB-FIN
-             WHEN  OTHER  PERFORM 4300-TRT-ANOM-DEB
-                             THRU 4300-TRT-ANOM-FIN
-           END-EVALUATE.
+           IF WS-DANS-FENETRE
+              IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 0
+                 PERFORM 8010-ED-HT-C-ETATCLI-DEB
+                    THRU 8010-ED-HT-C-ETATCLI-FIN
+              END-IF
+      *
+              IF CB
+                   PERFORM 7061-TRC-VERIF-PLAF-CB-DEB
+                      THRU 7061-TRC-VERIF-PLAF-CB-FIN
+              ELSE SET WS-PLAF-CB-OK TO TRUE
+              END-IF
+      *
+              EVALUATE TRUE
+                WHEN WS-PLAF-CB-DEPASSE
+                                PERFORM 4300-TRT-ANOM-DEB
+                                THRU 4300-TRT-ANOM-FIN
+                WHEN RETRAIT PERFORM 4000-TRT-RETRAIT-DEB
+                                THRU 4000-TRT-RETRAIT-FIN
+                WHEN DEPOT   PERFORM 4100-TRT-DEPOT-DEB
+                                THRU 4100-TRT-DEPOT-FIN
+                WHEN CB      PERFORM 4200-TRT-CB-DEB
+                                THRU 4200-TRT-CB-FIN
+                WHEN VIREMENT PERFORM 4300-TRT-ANOM-DEB
+                                THRU 4300-TRT-ANOM-FIN
+                WHEN  OTHER  PERFORM 4300-TRT-ANOM-DEB
+                                THRU 4300-TRT-ANOM-FIN
+              END-EVALUATE
       *---------------------------------------------------------------*
       * FIN DU TRAITEMENT (OREILLETTE DROITE)                         *
       *---------------------------------------------------------------*
       *
-           PERFORM 7080-TRC-OP-CMVT-DEB
-              THRU 7080-TRC-OP-CMVT-FIN.
+              PERFORM 7080-TRC-OP-CMVT-DEB
+                 THRU 7080-TRC-OP-CMVT-FIN
+           ELSE
+              PERFORM 4300-TRT-ANOM-DEB
+                 THRU 4300-TRT-ANOM-FIN
+              PERFORM 7080-TRC-OP-CMVT-DEB
+                 THRU 7080-TRC-OP-CMVT-FIN
+           END-IF.
       *
            PERFORM 6050-MFI-LEC-F-MVTS-E-DEB
               THRU 6050-MFI-LEC-F-MVTS-E-FIN.
@@ -509,33 +644,54 @@
       *
            PERFORM 7030-TRC-OP-MVT-DEB
               THRU 7030-TRC-OP-MVT-FIN.
-           IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 0
-              PERFORM 8010-ED-HT-C-ETATCLI-DEB
-                 THRU 8010-ED-HT-C-ETATCLI-FIN
-              PERFORM 7120-TRC-DCREA-CCSC-DEB
-                 THRU 7120-TRC-DCREA-CCSC-FIN
-           END-IF.
+           PERFORM 7035-TRC-VERIF-FENETRE-DEB
+              THRU 7035-TRC-VERIF-FENETRE-FIN.
       *
       *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ALTERNATIVE MULTIPLE)             *
       *---------------------------------------------------------------*
       *
-           EVALUATE TRUE
-             WHEN RETRAIT PERFORM 4000-TRT-RETRAIT-DEB
-                             THRU 4000-TRT-RETRAIT-FIN
-             WHEN DEPOT   PERFORM 4100-TRT-DEPOT-DEB
-                             THRU 4100-TRT-DEPOT-FIN
-             WHEN CB      PERFORM 4200-TRT-CB-DEB
-                             THRU 4200-TRT-CB-FIN
-             WHEN  OTHER  PERFORM 4300-TRT-ANOM-DEB
-                             THRU 4300-TRT-ANOM-FIN
-           END-EVALUATE.
+           IF WS-DANS-FENETRE
+              IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 0
+                 PERFORM 8010-ED-HT-C-ETATCLI-DEB
+                    THRU 8010-ED-HT-C-ETATCLI-FIN
+                 PERFORM 7120-TRC-DCREA-CCSC-DEB
+                    THRU 7120-TRC-DCREA-CCSC-FIN
+              END-IF
+      *
+              IF CB
+                   PERFORM 7061-TRC-VERIF-PLAF-CB-DEB
+                      THRU 7061-TRC-VERIF-PLAF-CB-FIN
+              ELSE SET WS-PLAF-CB-OK TO TRUE
+              END-IF
+      *
+              EVALUATE TRUE
+                WHEN WS-PLAF-CB-DEPASSE
+                                PERFORM 4300-TRT-ANOM-DEB
+                                THRU 4300-TRT-ANOM-FIN
+                WHEN RETRAIT PERFORM 4000-TRT-RETRAIT-DEB
+                                THRU 4000-TRT-RETRAIT-FIN
+                WHEN DEPOT   PERFORM 4100-TRT-DEPOT-DEB
+                                THRU 4100-TRT-DEPOT-FIN
+                WHEN CB      PERFORM 4200-TRT-CB-DEB
+                                THRU 4200-TRT-CB-FIN
+                WHEN VIREMENT PERFORM 4300-TRT-ANOM-DEB
+                                THRU 4300-TRT-ANOM-FIN
+                WHEN  OTHER  PERFORM 4300-TRT-ANOM-DEB
+                                THRU 4300-TRT-ANOM-FIN
+              END-EVALUATE
       *---------------------------------------------------------------*
       * FIN DU TRAITEMENT (OREILLETTE DROITE)                         *
       *---------------------------------------------------------------*
       *
-           PERFORM 7080-TRC-OP-CMVT-DEB
-              THRU 7080-TRC-OP-CMVT-FIN.
+              PERFORM 7080-TRC-OP-CMVT-DEB
+                 THRU 7080-TRC-OP-CMVT-FIN
+           ELSE
+              PERFORM 4300-TRT-ANOM-DEB
+                 THRU 4300-TRT-ANOM-FIN
+              PERFORM 7080-TRC-OP-CMVT-DEB
+                 THRU 7080-TRC-OP-CMVT-FIN
+           END-IF.
       *
            PERFORM 6050-MFI-LEC-F-MVTS-E-DEB
               THRU 6050-MFI-LEC-F-MVTS-E-FIN.
@@ -618,14 +774,30 @@
       *
            PERFORM 7070-TRC-OP-ANO-DEB
               THRU 7070-TRC-OP-ANO-FIN.
+      *
+           PERFORM 6140-MFI-ECR-F-REJETS-S-DEB
+              THRU 6140-MFI-ECR-F-REJETS-S-FIN.
       *
            PERFORM 8050-ED-DET-ETATANO-DEB
               THRU 8050-ED-DET-ETATANO-FIN.
+      *
+           PERFORM 8052-ED-RAISON-ETATANO-DEB
+              THRU 8052-ED-RAISON-ETATANO-FIN.
       *
        4300-TRT-ANOM-FIN.
            EXIT.
       *
       *---------------------------------------------------------------*
+      * NOTA : LE MOUVEMENT VIREMENT (CODE 'V') EST DESORMAIS TRAITE  *
+      * COMME UNE ANOMALIE (CF. 4300-TRT-ANOM-DEB) - F-CPTE-E/F-CPTE-S*
+      * SONT DES FICHIERS SEQUENTIELS QUI NE PERMETTENT PAS D'ACCEDER *
+      * AU COMPTE DESTINATAIRE (WS-MVTS-VIR-CPTE) POUR LE CREDITER,   *
+      * CONTRAIREMENT A ARIO41B (FICHIER INDEXE F-CPTE-ES). POSTER LE *
+      * DEBIT SEUL AURAIT DETRUIT SILENCIEUSEMENT L'ARGENT DU MOUVE-  *
+      * MENT (ANCIEN COMPOSANT 4400-TRT-VIREMENT-DEB, SUPPRIME).      *
+      *---------------------------------------------------------------*
+      *
+      *---------------------------------------------------------------*
       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
       *---------------------------------------------------------------*
       *                                                               *
@@ -701,6 +873,39 @@
            END-IF.
        6040-MFI-OUV-F-ETATCLI-S-FIN.
            EXIT.
+      *
+       6041-MFI-OUV-F-ETATCLI-CSV-S-DEB.
+           OPEN OUTPUT F-ETATCLI-CSV-S
+           IF NOT OK-F-ETATCLI-CSV-S
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER ETATCLI-CSV'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATCLI-CSV-S
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6041-MFI-OUV-F-ETATCLI-CSV-S-FIN.
+           EXIT.
+      *
+       6045-MFI-OUV-F-REJETS-S-DEB.
+           OPEN OUTPUT F-REJETS-S
+           IF NOT OK-F-REJETS-S
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER REJETS'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-REJETS-S
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6045-MFI-OUV-F-REJETS-S-FIN.
+           EXIT.
+      *
+       6046-MFI-OUV-F-STATS-S-DEB.
+           OPEN OUTPUT F-STATS-S
+           IF NOT OK-F-STATS-S
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER STATS'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-STATS-S
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6046-MFI-OUV-F-STATS-S-FIN.
+           EXIT.
       *
        6050-MFI-LEC-F-MVTS-E-DEB.
            READ F-MVTS-E INTO WS-ENRG-F-MVTS.
@@ -768,6 +973,19 @@
            END-IF.
        6100-MFI-ECR-LIN-ETATCLI-FIN.
            EXIT.
+      *
+       6102-MFI-ECR-LIN-ETATCLI-CSV-DEB.
+           WRITE FS-ENRG-ETATCLI-CSV
+                 FROM WS-BUFFER-ETATCLI-CSV
+           END-WRITE.
+           IF NOT OK-F-ETATCLI-CSV-S
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER-F-ETATCLI-CSV-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATCLI-CSV-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6102-MFI-ECR-LIN-ETATCLI-CSV-FIN.
+           EXIT.
       *
        6110-MFI-ECR-HT-ETATANO-DEB.
            WRITE FS-ENRG-ETATANO
@@ -794,6 +1012,32 @@
            END-IF.
        6130-MFI-ECR-LIN-ETATANO-FIN.
            EXIT.
+      *
+       6140-MFI-ECR-F-REJETS-S-DEB.
+           WRITE FS-ENRG-F-REJETS
+                 FROM WS-ENRG-F-MVTS
+           END-WRITE.
+           IF NOT OK-F-REJETS-S
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER-F-REJETS-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-REJETS-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6140-MFI-ECR-F-REJETS-S-FIN.
+           EXIT.
+      *
+       6145-MFI-ECR-F-STATS-S-DEB.
+           WRITE FS-ENRG-STATS
+                 FROM WS-BUFFER-STATS
+           END-WRITE.
+           IF NOT OK-F-STATS-S
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER-F-STATS-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-STATS-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6145-MFI-ECR-F-STATS-S-FIN.
+           EXIT.
       *
        6170-MFI-FER-F-MVTS-E-DEB.
            CLOSE F-MVTS-E.
@@ -838,6 +1082,19 @@
            END-IF.
        6200-MFI-FER-F-ETATCLI-FIN.
            EXIT.
+      *
+       6201-MFI-FER-F-ETATCLI-CSV-DEB.
+           CLOSE F-ETATCLI-CSV-S.
+           IF NOT OK-F-ETATCLI-CSV-S
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT'
+                        ' F-ETATCLI-CSV-S'
+                DISPLAY 'VALEUR DU FILE STATUS = '
+                        WS-FS-F-ETATCLI-CSV-S
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6201-MFI-FER-F-ETATCLI-CSV-FIN.
+           EXIT.
       *
        6210-MFI-FER-F-ETATANO-DEB.
            CLOSE F-ETATANO-S.
@@ -849,6 +1106,54 @@
            END-IF.
        6210-MFI-FER-F-ETATANO-FIN.
            EXIT.
+      *
+       6215-MFI-FER-F-REJETS-S-DEB.
+           CLOSE F-REJETS-S.
+           IF NOT OK-F-REJETS-S
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT F-REJETS-S'
+                DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-REJETS-S
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6215-MFI-FER-F-REJETS-S-FIN.
+           EXIT.
+      *
+       6216-MFI-FER-F-STATS-S-DEB.
+           CLOSE F-STATS-S.
+           IF NOT OK-F-STATS-S
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT F-STATS-S'
+                DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-STATS-S
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6216-MFI-FER-F-STATS-S-FIN.
+           EXIT.
+      *
+       6220-ACCEPT-SYSIN-BORNES-DEB.
+           ACCEPT WS-SYSIN-BORNES.
+           IF WS-SYSIN-DATE-DEB IS NUMERIC
+              MOVE WS-SYSIN-DATE-DEB    TO WS-DATE-DEB-NUM
+           ELSE
+              MOVE 0                    TO WS-DATE-DEB-NUM
+           END-IF.
+           IF WS-SYSIN-DATE-FIN IS NUMERIC
+              MOVE WS-SYSIN-DATE-FIN    TO WS-DATE-FIN-NUM
+           ELSE
+              MOVE 99999999             TO WS-DATE-FIN-NUM
+           END-IF.
+       6220-ACCEPT-SYSIN-BORNES-FIN.
+           EXIT.
+      *
+       6225-ACCEPT-SYSIN-DORMANCE-DEB.
+           ACCEPT WS-SYSIN-DORMANCE.
+           IF WS-SYSIN-DATE-DORMANCE IS NUMERIC
+              AND WS-SYSIN-DATE-DORMANCE > 0
+                MOVE WS-SYSIN-DATE-DORMANCE TO WS-DATE-DORMANCE-NUM
+           ELSE
+                COMPUTE WS-DATE-DORMANCE-NUM = WS-DATE-RECUP-NUM - 10000
+           END-IF.
+       6225-ACCEPT-SYSIN-DORMANCE-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -860,24 +1165,58 @@
            MOVE AA                      TO WS-L7-AA-ED
            MOVE MM                      TO WS-L7-MM-ED
            MOVE JJ                      TO WS-L7-JJ-ED.
+      *
+           STRING 'ETATCLI_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-ETATCLI.
+           STRING 'ETATANO_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-ETATANO.
+           STRING 'ETATCLI_' SS AA MM JJ '.csv'
+                  DELIMITED BY SIZE INTO WS-NOM-ETATCLI-CSV.
+           STRING 'STATS_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-STATS.
        7000-TRC-DATE-ET-ETATCLI-FIN.
            EXIT.
       *
        7010-TRC-OP-CCSO-DEB.
            ADD  1                       TO WS-CCSO
            ADD  1                       TO WS-CCLI
+           EVALUATE TRUE
+               WHEN WS-CPTE-COURANT     ADD 1 TO WS-CCTC
+               WHEN WS-CPTE-EPARGNE     ADD 1 TO WS-CCTE
+           END-EVALUATE
            MOVE WS-ENRG-F-CPTE          TO WS-ENRG-F-CPTS
+           MOVE 0                       TO WS-CB-JOUR
+           PERFORM 7015-TRC-VERIF-DORMANCE-DEB
+              THRU 7015-TRC-VERIF-DORMANCE-FIN
            MOVE WS-DATE-RECUP           TO WS-CPTE-DMAJ.
        7010-TRC-OP-CCSO-FIN.
            EXIT.
+      *
+       7015-TRC-VERIF-DORMANCE-DEB.
+           IF WS-CPTS-DMAJ-NUM < WS-DATE-DORMANCE-NUM
+                IF WS-CDOR = 0
+                     PERFORM 8045-ED-HT-C-ETATDOR-DEB
+                        THRU 8045-ED-HT-C-ETATDOR-FIN
+                END-IF
+                ADD  1                  TO WS-CDOR
+                PERFORM 8055-ED-DET-ETATDOR-DEB
+                   THRU 8055-ED-DET-ETATDOR-FIN
+           END-IF.
+       7015-TRC-VERIF-DORMANCE-FIN.
+           EXIT.
       *
        7020-TRC-OP-CCST-DEB.
            ADD  1                       TO WS-CCST
            ADD  1                       TO WS-CCLI
+           EVALUATE TRUE
+               WHEN WS-CPTE-COURANT     ADD 1 TO WS-CCTC
+               WHEN WS-CPTE-EPARGNE     ADD 1 TO WS-CCTE
+           END-EVALUATE
            MOVE WS-ENRG-F-CPTE          TO WS-ENRG-F-CPTS
            MOVE 0                       TO WS-LETAT-TOTDB
            MOVE 0                       TO WS-LETAT-TOTCR
            MOVE 0                       TO WS-MVT-VAL
+           MOVE 0                       TO WS-CB-JOUR
            MOVE ALL SPACE               TO WS-LETAT-OPEN-ED
            MOVE WS-DATE-RECUP           TO WS-CPTS-DMAJ.
        7020-TRC-OP-CCST-FIN.
@@ -888,6 +1227,20 @@
            MOVE 0                       TO WS-LETAT-OP-DEBIT-ED.
        7030-TRC-OP-MVT-FIN.
            EXIT.
+      *
+       7035-TRC-VERIF-FENETRE-DEB.
+           COMPUTE WS-MVT-DATE-NUM = WS-MVTS-SS * 1000000
+                                    + WS-MVTS-AA * 10000
+                                    + WS-MVTS-MM * 100
+                                    + WS-MVTS-JJ.
+           IF WS-MVT-DATE-NUM >= WS-DATE-DEB-NUM
+              AND WS-MVT-DATE-NUM <= WS-DATE-FIN-NUM
+                SET WS-DANS-FENETRE TO TRUE
+           ELSE
+                SET WS-HORS-FENETRE TO TRUE
+           END-IF.
+       7035-TRC-VERIF-FENETRE-FIN.
+           EXIT.
       *
        7040-TRC-OP-RET-DEB.
            ADD  1                       TO WS-CRET
@@ -898,7 +1251,8 @@
            MOVE WS-MVTS-SS              TO WS-LETAT-OP-SS-ED
            MOVE WS-MVTS-AA              TO WS-LETAT-OP-AA-ED
            MOVE 'RETRAIT DAB'           TO WS-LETAT-OP-LIB-ED
-           ADD WS-MVTS-MT               TO WS-LETAT-TOTDB.
+           ADD WS-MVTS-MT               TO WS-LETAT-TOTDB
+           ADD WS-MVTS-MT               TO WS-LGEN-TOTDB.
        7040-TRC-OP-RET-FIN.
            EXIT.
       *
@@ -911,7 +1265,8 @@
            MOVE WS-MVTS-SS              TO WS-LETAT-OP-SS-ED
            MOVE WS-MVTS-AA              TO WS-LETAT-OP-AA-ED
            MOVE 'DEPOT GUICHET'         TO WS-LETAT-OP-LIB-ED
-           ADD WS-MVTS-MT               TO WS-LETAT-TOTCR.
+           ADD WS-MVTS-MT               TO WS-LETAT-TOTCR
+           ADD WS-MVTS-MT               TO WS-LGEN-TOTCR.
        7050-TRC-OP-DEP-FIN.
            EXIT.
       *
@@ -924,16 +1279,45 @@
            MOVE WS-MVTS-SS              TO WS-LETAT-OP-SS-ED
            MOVE WS-MVTS-AA              TO WS-LETAT-OP-AA-ED
            MOVE 'CARTE BLEUE'           TO WS-LETAT-OP-LIB-ED
-           ADD  WS-MVTS-MT              TO WS-LETAT-TOTDB.
+           ADD  WS-MVTS-MT              TO WS-LETAT-TOTDB
+           ADD  WS-MVTS-MT              TO WS-LGEN-TOTDB
+           ADD  WS-MVTS-MT              TO WS-CB-JOUR.
        7060-TRC-OP-CB-FIN.
            EXIT.
+      *
+       7061-TRC-VERIF-PLAF-CB-DEB.
+           IF (WS-CB-JOUR + WS-MVTS-MT) > WS-CPTS-PLAF-CB
+                SET WS-PLAF-CB-DEPASSE  TO TRUE
+           ELSE
+                SET WS-PLAF-CB-OK       TO TRUE
+           END-IF.
+       7061-TRC-VERIF-PLAF-CB-FIN.
+           EXIT.
       *
        7070-TRC-OP-ANO-DEB.
            MOVE WS-MVTS-MT              TO WS-LANO-MONTANT-ED
            MOVE WS-MVTS-CPTE            TO WS-LANO-NUMCPT-ED
            MOVE WS-MVTS-CODE            TO WS-LANO-CODEMVT-ED
            ADD WS-MVTS-MT               TO WS-LANO-TOT
-           ADD 1                        TO WS-CERR.
+           ADD 1                        TO WS-CERR
+           EVALUATE TRUE
+             WHEN WS-HORS-FENETRE
+               MOVE '04'                       TO WS-LANO-NUM-ED
+               MOVE 'DATE DE MOUVEMENT HORS FENETRE'
+                                                TO WS-LANO-TYP-ED
+             WHEN WS-PLAF-CB-DEPASSE
+               MOVE '02'                       TO WS-LANO-NUM-ED
+               MOVE 'PLAFOND CB JOURNALIER DEPASSE'
+                                                TO WS-LANO-TYP-ED
+             WHEN VIREMENT
+               ADD 1                           TO WS-CVIR
+               MOVE '03'                       TO WS-LANO-NUM-ED
+               MOVE 'VIREMENT NON GERE (SEQUENTIEL)'
+                                                TO WS-LANO-TYP-ED
+             WHEN OTHER
+               MOVE '01'                       TO WS-LANO-NUM-ED
+               MOVE 'CODE MOUVEMENT INCONNU'   TO WS-LANO-TYP-ED
+           END-EVALUATE.
        7070-TRC-OP-ANO-FIN.
            EXIT.
       *
@@ -958,7 +1342,13 @@
            MOVE 0                       TO WS-LETAT-TOTDB
            MOVE 0                       TO WS-LETAT-TOTCR
            MOVE 0                       TO WS-MVT-VAL
+           MOVE 0                       TO WS-CB-JOUR
+           MOVE 0                       TO WS-CPTS-PLAF-CB
            MOVE 'CREATION DE COMPTE'    TO WS-LETAT-OPEN-ED
+           MOVE SPACES                  TO WS-CPTS-TEL
+           MOVE SPACES                  TO WS-CPTS-ADR
+           MOVE 'C'                     TO WS-CPTS-TYPE
+           ADD  1                       TO WS-CCTC
            MOVE WS-DATE-RECUP           TO WS-CPTS-DMAJ.
        7100-TRC-OP-CCSC-FIN.
            EXIT.
@@ -1054,6 +1444,18 @@
            MOVE WS-LETAT-NUMCPT      TO WS-BUFFER-ETATCLI.
            PERFORM 6100-MFI-ECR-LIN-ETATCLI-DEB
               THRU 6100-MFI-ECR-LIN-ETATCLI-FIN.
+      *
+           MOVE WS-CPTS-CPTE         TO WS-LETAT-CSV-NUMCPT-ED.
+           MOVE WS-LETAT-OPEN-ED     TO WS-LETAT-CSV-OPEN-ED.
+           MOVE WS-LETAT-CSV-CPTE    TO WS-BUFFER-ETATCLI-CSV.
+           PERFORM 6102-MFI-ECR-LIN-ETATCLI-CSV-DEB
+              THRU 6102-MFI-ECR-LIN-ETATCLI-CSV-FIN.
+      *
+           MOVE WS-CPTS-TEL          TO WS-LETAT-TEL-ED.
+           MOVE WS-CPTS-ADR          TO WS-LETAT-ADR-ED.
+           MOVE WS-LETAT-CONTACT     TO WS-BUFFER-ETATCLI.
+           PERFORM 6100-MFI-ECR-LIN-ETATCLI-DEB
+              THRU 6100-MFI-ECR-LIN-ETATCLI-FIN.
       *
            MOVE WS-ENTETE-L1         TO WS-BUFFER-ETATCLI.
            PERFORM 6100-MFI-ECR-LIN-ETATCLI-DEB
@@ -1084,6 +1486,18 @@
            MOVE WS-LETAT-DETAIL-OP   TO WS-BUFFER-ETATCLI.
            PERFORM 6100-MFI-ECR-LIN-ETATCLI-DEB
               THRU 6100-MFI-ECR-LIN-ETATCLI-FIN.
+      *
+           MOVE WS-LETAT-NUMCPT-ED     TO WS-LETAT-CSV-OP-NUMCPT-ED.
+           MOVE WS-LETAT-OP-LIB-ED     TO WS-LETAT-CSV-OP-LIB-ED.
+           MOVE WS-LETAT-OP-JJ-ED      TO WS-LETAT-CSV-OP-JJ-ED.
+           MOVE WS-LETAT-OP-MM-ED      TO WS-LETAT-CSV-OP-MM-ED.
+           MOVE WS-LETAT-OP-SS-ED      TO WS-LETAT-CSV-OP-SS-ED.
+           MOVE WS-LETAT-OP-AA-ED      TO WS-LETAT-CSV-OP-AA-ED.
+           MOVE WS-LETAT-OP-DEBIT-ED   TO WS-LETAT-CSV-OP-DEBIT-ED.
+           MOVE WS-LETAT-OP-CREDIT-ED  TO WS-LETAT-CSV-OP-CREDIT-ED.
+           MOVE WS-LETAT-CSV-OP        TO WS-BUFFER-ETATCLI-CSV.
+           PERFORM 6102-MFI-ECR-LIN-ETATCLI-CSV-DEB
+              THRU 6102-MFI-ECR-LIN-ETATCLI-CSV-FIN.
        8020-ED-LIN-ETATCLI-FIN.
            EXIT.
       *
@@ -1152,6 +1566,19 @@
               THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
        8040-ED-HT-C-ETATANO-FIN.
            EXIT.
+      *
+       8045-ED-HT-C-ETATDOR-DEB.
+           MOVE WS-LDOR-L1           TO WS-BUFFER-ETATANO.
+           PERFORM 6110-MFI-ECR-HT-ETATANO-DEB
+              THRU 6110-MFI-ECR-HT-ETATANO-FIN.
+           MOVE WS-LDOR-TITRES       TO WS-BUFFER-ETATANO.
+           PERFORM 6130-MFI-ECR-LIN-ETATANO-DEB
+              THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
+           MOVE WS-LDOR-L3           TO WS-BUFFER-ETATANO.
+           PERFORM 6130-MFI-ECR-LIN-ETATANO-DEB
+              THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
+       8045-ED-HT-C-ETATDOR-FIN.
+           EXIT.
       *
        8050-ED-DET-ETATANO-DEB.
            MOVE WS-LANO-DETAIL       TO WS-BUFFER-ETATANO.
@@ -1159,6 +1586,26 @@
               THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
        8050-ED-DET-ETATANO-FIN.
            EXIT.
+      *
+       8052-ED-RAISON-ETATANO-DEB.
+           MOVE WS-LANO-RAISON       TO WS-BUFFER-ETATANO.
+           PERFORM 6130-MFI-ECR-LIN-ETATANO-DEB
+              THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
+       8052-ED-RAISON-ETATANO-FIN.
+           EXIT.
+      *
+       8055-ED-DET-ETATDOR-DEB.
+           MOVE WS-CPTS-CPTE         TO WS-LDOR-NUMCPT-ED.
+           MOVE WS-CPTS-DMAJ-JJ      TO WS-LDOR-DMAJ-JJ-ED.
+           MOVE WS-CPTS-DMAJ-MM      TO WS-LDOR-DMAJ-MM-ED.
+           MOVE WS-CPTS-DMAJ-SS      TO WS-LDOR-DMAJ-SS-ED.
+           MOVE WS-CPTS-DMAJ-AA      TO WS-LDOR-DMAJ-AA-ED.
+           MOVE WS-CPTS-SOLDE        TO WS-LDOR-SOLDE-ED.
+           MOVE WS-LDOR-DETAIL       TO WS-BUFFER-ETATANO.
+           PERFORM 6130-MFI-ECR-LIN-ETATANO-DEB
+              THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
+       8055-ED-DET-ETATDOR-FIN.
+           EXIT.
       *
        8060-ED-BAS-ETATCLI-DEB.
       *
@@ -1203,6 +1650,24 @@
       *
        8070-ED-BAS-ETATANO-FIN.
            EXIT.
+      *
+       8075-ED-BAS-ETATDOR-DEB.
+      *
+           MOVE WS-LDOR-L3           TO WS-BUFFER-ETATANO.
+           PERFORM 6130-MFI-ECR-LIN-ETATANO-DEB
+              THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
+      *
+           MOVE WS-CDOR              TO WS-LDOR-TOTAL-ED.
+           MOVE WS-LDOR-TOTAL        TO WS-BUFFER-ETATANO.
+           PERFORM 6130-MFI-ECR-LIN-ETATANO-DEB
+              THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
+      *
+           MOVE WS-LDOR-L1           TO WS-BUFFER-ETATANO.
+           PERFORM 6130-MFI-ECR-LIN-ETATANO-DEB
+              THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
+      *
+       8075-ED-BAS-ETATDOR-FIN.
+           EXIT.
       *
        8080-ED-LANO-OK-DEB.
       *
@@ -1212,48 +1677,151 @@
       *
        8080-ED-LANO-OK-FIN.
            EXIT.
+      *
+       8085-ED-LDOR-OK-DEB.
+      *
+           MOVE WS-LDOR-OK           TO WS-BUFFER-ETATANO.
+           PERFORM 6130-MFI-ECR-LIN-ETATANO-DEB
+              THRU 6130-MFI-ECR-LIN-ETATANO-FIN.
+      *
+       8085-ED-LDOR-OK-FIN.
+           EXIT.
       *
        8999-EDITION-STATISTIQUE-DEB.
            DISPLAY WS-LCRE-ASTER
+           MOVE WS-LCRE-ASTER                    TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
            DISPLAY WS-LCRE-TITRE
+           MOVE WS-LCRE-TITRE                    TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
            DISPLAY WS-LCRE-ASTER
+           MOVE WS-LCRE-ASTER                    TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE CLIENTS             ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCLI                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE CLIENTS NOUVEAUX    ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCLN                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE CLIENTS SANS OPER.  ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCSO                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
+      *
+           MOVE 'DONT COMPTES COURANTS         ' TO WS-LCRE-DET-LIB-ED
+           MOVE WS-CCTC                          TO WS-LCRE-DET-TOT-ED
+           DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
+      *
+           MOVE 'DONT COMPTES EPARGNE          ' TO WS-LCRE-DET-LIB-ED
+           MOVE WS-CCTE                          TO WS-LCRE-DET-TOT-ED
+           DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE CLIENTS STANDARDS   ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCST                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE MOUVEMENTS          ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CMVT                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE MOUVEMENTS ERRONES  ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CERR                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE RETRAITS            ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CRET                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE CARTES BLEUES       ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCB                           TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
       *
            MOVE 'NOMBRE DE DEPOTS              ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CDEP                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
-           DISPLAY WS-LCRE-ASTER.
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
+      *
+           MOVE 'NOMBRE DE VIREMENTS           ' TO WS-LCRE-DET-LIB-ED
+           MOVE WS-CVIR                          TO WS-LCRE-DET-TOT-ED
+           DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
+      *
+           MOVE 'NOMBRE DE COMPTES DORMANTS    ' TO WS-LCRE-DET-LIB-ED
+           MOVE WS-CDOR                          TO WS-LCRE-DET-TOT-ED
+           DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
+      *
+           MOVE 'TOTAL GENERAL DES DEBITS     ' TO WS-LCRE-MT-LIB-ED
+           MOVE WS-LGEN-TOTDB                    TO WS-LCRE-MT-TOT-ED
+           DISPLAY WS-LCRE-MONTANT
+           MOVE WS-LCRE-MONTANT                  TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
+      *
+           MOVE 'TOTAL GENERAL DES CREDITS    ' TO WS-LCRE-MT-LIB-ED
+           MOVE WS-LGEN-TOTCR                    TO WS-LCRE-MT-TOT-ED
+           DISPLAY WS-LCRE-MONTANT
+           MOVE WS-LCRE-MONTANT                  TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
+      *---------------------------------------------------------------*
+      * MONTANT DES MOUVEMENTS EN ANOMALIE (DONT LES VIREMENTS, NON   *
+      * GERES PAR CE PROGRAMME SEQUENTIEL - CF. 7070-TRC-OP-ANO-DEB)  *
+      * REPRIS ICI POUR QUE LE RAPPROCHEMENT AVEC LE TOTAL DES        *
+      * MOUVEMENTS EN ENTREE RESTE POSSIBLE A PARTIR DE CE SEUL       *
+      * COMPTE-RENDU                                                  *
+      *---------------------------------------------------------------*
+           MOVE 'TOTAL GENERAL DES ANOMALIES  ' TO WS-LCRE-MT-LIB-ED
+           MOVE WS-LANO-TOT                      TO WS-LCRE-MT-TOT-ED
+           DISPLAY WS-LCRE-MONTANT
+           MOVE WS-LCRE-MONTANT                  TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN
+           DISPLAY WS-LCRE-ASTER
+           MOVE WS-LCRE-ASTER                    TO WS-BUFFER-STATS
+           PERFORM 6145-MFI-ECR-F-STATS-S-DEB
+              THRU 6145-MFI-ECR-F-STATS-S-FIN.
        8999-EDITION-STATISTIQUE-FIN.
            EXIT.
       *
