@@ -0,0 +1,28 @@
+      *--------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER DES         *
+      * COMPTES CLIENTS EN ENTREE (F-CPTE-E)                   *
+      *--------------------------------------------------------*
+      *
+       01  WS-ENRG-F-CPTE.
+           05 WS-CPTE-CPTE           PIC 9(10).
+              88 WS-CPTE-CPTE-MAX    VALUE 9999999999.
+           05 WS-CPTE-SOLDE          PIC S9(8)V99.
+           05 WS-CPTE-DCREA.
+              10 WS-CPTE-DCREA-JJ    PIC 99.
+              10 WS-CPTE-DCREA-MM    PIC 99.
+              10 WS-CPTE-DCREA-SS    PIC 99.
+              10 WS-CPTE-DCREA-AA    PIC 99.
+           05 WS-CPTE-DMAJ.
+              10 WS-CPTE-DMAJ-SS     PIC 99.
+              10 WS-CPTE-DMAJ-AA     PIC 99.
+              10 WS-CPTE-DMAJ-MM     PIC 99.
+              10 WS-CPTE-DMAJ-JJ     PIC 99.
+           05 WS-CPTE-PLAF-CB        PIC S9(8)V99 COMP-3.
+           05 WS-CPTE-TEL            PIC X(14).
+           05 WS-CPTE-ADR            PIC X(30).
+      *--------------------------------------------------------*
+      * AGENCE/TYPE DE COMPTE (C = COURANT, E = EPARGNE)        *
+      *--------------------------------------------------------*
+           05 WS-CPTE-TYPE           PIC X.
+              88 WS-CPTE-COURANT     VALUE 'C'.
+              88 WS-CPTE-EPARGNE     VALUE 'E'.
