@@ -0,0 +1,332 @@
+      *--------------------------------------------------------*
+      * DESCRIPTION DES LIGNES D'EDITION UTILISEES DANS LES    *
+      * ELEMENTS SUIVANTS:                                     *
+      *  - L'entete etat client                                *
+      *  - Page du compte client                               *
+      *  - L'entete anomalie                                   *
+      *  - Page d'anomalie client                               *
+      *  - Compte rendu d'execution                            *
+      *--------------------------------------------------------*
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EDITION DE L'ENTETE DE L'ETAT CLIENT                *
+      *-------------------------------------------------------------*
+      *
+       01  WS-ENTETE-L1.
+           05 FILLER                 PIC X      VALUE  '!'.
+           05 FILLER                 PIC X(76)  VALUE ALL '-'.
+           05 FILLER                 PIC XX     VALUE  '! '.
+      *
+       01  WS-ENTETE-L2.
+           05 FILLER                 PIC X      VALUE '!'.
+           05 FILLER                 PIC X(76)  VALUE SPACES.
+           05 FILLER                 PIC XX     VALUE '! '.
+      *
+       01  WS-ENTETE-L3.
+           05 FILLER                 PIC X      VALUE '!'.
+           05 FILLER                 PIC X(25)  VALUE SPACES.
+           05 FILLER                 PIC X(11)  VALUE 'RELEVE DES '.
+           05 FILLER                 PIC X(15)  VALUE
+                                         'COMPTES CLIENTS'.
+           05 FILLER                 PIC X(25)  VALUE SPACES.
+           05 FILLER                 PIC XX     VALUE '! '.
+      *
+       01  WS-ENTETE-L4.
+           05 FILLER                 PIC X      VALUE '!'.
+           05 FILLER                 PIC X(25)  VALUE SPACES.
+           05 FILLER                 PIC X(26)  VALUE ALL '='.
+           05 FILLER                 PIC X(25)  VALUE SPACES.
+           05 FILLER                 PIC XX     VALUE '! '.
+      *
+       01  WS-ENTETE-L5.
+           05 FILLER                 PIC X      VALUE '!'.
+           05 FILLER                 PIC X(31)  VALUE SPACES.
+           05 FILLER                 PIC X(14)  VALUE 'SERVICE CLIENT'.
+           05 FILLER                 PIC X(31)  VALUE SPACES.
+           05 FILLER                 PIC XX     VALUE '! '.
+      *
+       01  WS-ENTETE-L6.
+           05 FILLER                 PIC X      VALUE '!'.
+           05 FILLER                 PIC X(31)  VALUE SPACES.
+           05 FILLER                 PIC X(14)  VALUE ALL '='.
+           05 FILLER                 PIC X(31)  VALUE SPACES.
+           05 FILLER                 PIC XX     VALUE '! '.
+      *
+       01  WS-ENTETE-L7.
+           05 FILLER                 PIC X      VALUE '!'.
+           05 FILLER                 PIC X(29)  VALUE SPACES.
+           05 FILLER                 PIC X(4)   VALUE 'LE  '.
+           05 WS-ENTETE-L7-DATE.
+              10 WS-L7-JJ-ED         PIC 9(2).
+              10 FILLER              PIC X(3)   VALUE ' / '.
+              10 WS-L7-MM-ED         PIC 9(2).
+              10 FILLER              PIC X(3)   VALUE ' / '.
+              10 WS-L7-SS-ED         PIC 9(2).
+              10 WS-L7-AA-ED         PIC 9(2).
+           05 FILLER                 PIC X(29)  VALUE SPACES.
+           05 FILLER                 PIC XX     VALUE '! '.
+      *
+       01  WS-ENTETE-L8.
+           05 FILLER                 PIC X      VALUE '!'.
+           05 FILLER                 PIC X(29)  VALUE SPACES.
+           05 FILLER                 PIC X(18)  VALUE ALL '='.
+           05 FILLER                 PIC X(29)  VALUE SPACES.
+           05 FILLER                 PIC XX     VALUE '! '.
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EDITION DE L'ETAT CLIENT                            *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LETAT-DATE-PAGE.
+           05 FILLER                 PIC X      VALUE '!'.
+           05 FILLER                 PIC X(11)  VALUE ' RELEVE DU '.
+           05 WS-LETAT-DATE-ED.
+              10 WS-LETAT-JJ-ED      PIC 9(2).
+              10 FILLER              PIC X      VALUE '/'.
+              10 WS-LETAT-MM-ED      PIC 9(2).
+              10 FILLER              PIC X(1)   VALUE '/'.
+              10 WS-LETAT-SSAA-ED.
+                 15 WS-LETAT-SS-ED   PIC 9(2).
+                 15 WS-LETAT-AA-ED   PIC 9(2).
+           05 FILLER                 PIC X(44)  VALUE SPACES.
+           05 FILLER                 PIC X(7)   VALUE 'PAGE : '.
+           05 WS-LETAT-PAGE-ED       PIC Z9.
+           05 FILLER                 PIC X(4)   VALUE '  ! '.
+      *
+       01  WS-LETAT-NUMCPT.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 FILLER                 PIC X(9)  VALUE 'NUMERO DE'.
+           05 FILLER                 PIC X(9)  VALUE ' COMPTE: '.
+           05 WS-LETAT-NUMCPT-ED     PIC 9(10).
+           05 FILLER                 PIC X(27) VALUE SPACES.
+           05 WS-LETAT-OPEN-ED       PIC X(18).
+           05 FILLER                 PIC X(4)  VALUE '  ! '.
+      *
+       01  WS-LETAT-CONTACT.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 FILLER                 PIC X(4)  VALUE 'TEL:'.
+           05 WS-LETAT-TEL-ED        PIC X(14).
+           05 FILLER                 PIC X(2)  VALUE '  '.
+           05 FILLER                 PIC X(9)  VALUE 'ADRESSE: '.
+           05 WS-LETAT-ADR-ED        PIC X(30).
+           05 FILLER                 PIC X(15) VALUE SPACES.
+           05 FILLER                 PIC X(4)  VALUE '  ! '.
+      *
+       01  WS-LETAT-SOLD-OP.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 WS-LETAT-LIB-ED        PIC X(20) VALUE SPACES.
+           05 FILLER                 PIC X(3)  VALUE ' : '.
+           05 WS-LETAT-SOLD-ED       PIC ZZZZZZZ9,99DB.
+           05 FILLER                 PIC X(19) VALUE SPACES.
+           05 WS-LETAT-CLOSE-ED      PIC X(19) VALUE SPACES.
+           05 FILLER                 PIC X(3)  VALUE ' ! '.
+      *
+       01  WS-LETAT-TITRES.
+           05 FILLER                 PIC X(09) VALUE '! LIBELLE'.
+           05 FILLER                 PIC X(20) VALUE SPACES.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X(4)  VALUE 'DATE'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(5)  VALUE SPACES.
+           05 FILLER                 PIC X(5)  VALUE 'DEBIT'.
+           05 FILLER                 PIC X(6)  VALUE SPACES.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(5)  VALUE SPACES.
+           05 FILLER                 PIC X(6)  VALUE 'CREDIT'.
+           05 FILLER                 PIC X(6)  VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LETAT-DETAIL-OP.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 WS-LETAT-OP-LIB-ED     PIC X(27).
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 WS-LETAT-OP-JJ-ED      PIC 9(2).
+           05 FILLER                 PIC X     VALUE '/'.
+           05 WS-LETAT-OP-MM-ED      PIC 9(2).
+           05 FILLER                 PIC X     VALUE '/'.
+           05 WS-LETAT-OP-SS-ED      PIC 9(2).
+           05 WS-LETAT-OP-AA-ED      PIC 9(2).
+           05 FILLER                 PIC X(2)  VALUE ' !'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 WS-LETAT-OP-DEBIT-ED   PIC ZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+           05 FILLER                 PIC X(2)  VALUE ' !'.
+           05 FILLER                 PIC X(5)  VALUE SPACES.
+           05 WS-LETAT-OP-CREDIT-ED  PIC ZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+           05 FILLER                 PIC X(3)  VALUE ' ! '.
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EXPORT DELIMITE DE L'ETAT CLIENT (FICHIER ETATCLI_CSV)*
+      * SEPARATEUR ';' RETENU (ET NON ',') CAR DECIMAL-POINT IS COMMA*
+      * FAIT DE LA VIRGULE LE SEPARATEUR DECIMAL DES MONTANTS         *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LETAT-CSV-CPTE.
+           05 FILLER                   PIC X(5)  VALUE 'CPTE;'.
+           05 WS-LETAT-CSV-NUMCPT-ED   PIC 9(10).
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OPEN-ED     PIC X(18).
+      *
+       01  WS-LETAT-CSV-OP.
+           05 FILLER                   PIC X(4)  VALUE 'MVT;'.
+           05 WS-LETAT-CSV-OP-NUMCPT-ED  PIC 9(10).
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OP-LIB-ED   PIC X(27).
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OP-JJ-ED    PIC 99.
+           05 FILLER                   PIC X     VALUE '/'.
+           05 WS-LETAT-CSV-OP-MM-ED    PIC 99.
+           05 FILLER                   PIC X     VALUE '/'.
+           05 WS-LETAT-CSV-OP-SS-ED    PIC 99.
+           05 WS-LETAT-CSV-OP-AA-ED    PIC 99.
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OP-DEBIT-ED   PIC ZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+           05 FILLER                   PIC X     VALUE ';'.
+           05 WS-LETAT-CSV-OP-CREDIT-ED  PIC ZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+      *
+       01  WS-LETAT-TOT-OP.
+           05 FILLER                 PIC X(42) VALUE
+                                         '! TOTAL DES OPERATIONS'.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(3)  VALUE SPACES.
+           05 WS-LETAT-TOTDB-ED      PIC ZZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+           05 FILLER                 PIC X(6)  VALUE ' !    '.
+           05 WS-LETAT-TOTCR-ED      PIC ZZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+           05 FILLER                 PIC X(2)  VALUE ' !'.
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EDITION DE L'ETAT ANOMALIE                          *
+      * LES LIGNES 1, 2, 7 ET 8 SONT COMMUNES AUX 2 ETATS, ELLES NE *
+      * SONT DONC PAS DECRITES UNE SECONDE FOIS DANS L'EDITION DE   *
+      * L'ETAT ANOMALIE                                             *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LANO-ENTETE-L3.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'DETAIL DES'.
+           05 FILLER                 PIC X(13) VALUE ' ANOMALIES DU'.
+           05 FILLER                 PIC X(13) VALUE ' FICHIER DES '.
+           05 FILLER                 PIC X(11) VALUE 'MOUVEMENTS '.
+           05 FILLER                 PIC X(9)  VALUE 'BANCAIRES'.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-ENTETE-L4.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(56) VALUE ALL '='.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-ENTETE-L5.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(29) VALUE SPACES.
+           05 FILLER                 PIC X(8)  VALUE 'SERVICE '.
+           05 FILLER                 PIC X(9)  VALUE 'COMPTABLE'.
+           05 FILLER                 PIC X(30) VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-ENTETE-L6.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(29) VALUE SPACES.
+           05 FILLER                 PIC X(17) VALUE ALL '='.
+           05 FILLER                 PIC X(30) VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-L1.
+           05 FILLER                 PIC X     VALUE '*'.
+           05 FILLER                 PIC X(53) VALUE ALL '-'.
+           05 FILLER                 PIC XX    VALUE '* '.
+      *
+       01  WS-LANO-TITRES.
+           05 FILLER                 PIC X(3)  VALUE '!  '.
+           05 FILLER                 PIC X(11) VALUE 'NUM COMPTE '.
+           05 FILLER                 PIC X(3)  VALUE '!  '.
+           05 FILLER                 PIC X(14) VALUE 'CODE MOUVEMENT'.
+           05 FILLER                 PIC X(3)  VALUE '  !'.
+           05 FILLER                 PIC X(6)  VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE 'MONTANT'.
+           05 FILLER                 PIC X(7)  VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-L3.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(53) VALUE ALL '-'.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-DETAIL.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 WS-LANO-NUMCPT-ED      PIC 9(10).
+           05 FILLER                 PIC X(3)  VALUE '  !'.
+           05 FILLER                 PIC X(8)  VALUE SPACES.
+           05 WS-LANO-CODEMVT-ED     PIC X.
+           05 FILLER                 PIC X(9)  VALUE SPACES.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(6)  VALUE SPACES.
+           05 WS-LANO-MONTANT-ED     PIC ZZZZZZZ9,99
+                                         BLANK WHEN ZERO.
+           05 FILLER                 PIC X(3)  VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-RAISON.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 FILLER                 PIC X(8)  VALUE 'RAISON: '.
+           05 WS-LANO-NUM-ED         PIC XX.
+           05 FILLER                 PIC X(3)  VALUE ' - '.
+           05 WS-LANO-TYP-ED         PIC X(30).
+           05 FILLER                 PIC X(9)  VALUE SPACES.
+           05 FILLER                 PIC XX    VALUE '! '.
+      *
+       01  WS-LANO-TOTAL.
+           05 FILLER                 PIC X(2)  VALUE '! '.
+           05 FILLER                 PIC X(18) VALUE
+                                         'MONTANT TOTAL DES '.
+           05 FILLER                 PIC X(9)  VALUE 'ANOMALIES'.
+           05 FILLER                 PIC X(4)  VALUE SPACES.
+           05 FILLER                 PIC X     VALUE '!'.
+           05 FILLER                 PIC X(5)  VALUE SPACES.
+           05 WS-LANO-TOTAL-ED       PIC ZZZZZZZZ9,99.
+           05 FILLER                 PIC X(3)  VALUE SPACES.
+           05 FILLER                 PIC XX     VALUE '! '.
+      *
+       01  WS-LANO-OK.
+           05 FILLER                 PIC X(21)  VALUE ALL SPACES.
+           05 FILLER                 PIC X(15)  VALUE
+                                         'PAS D''ANOMALIES'.
+           05 FILLER                 PIC X(16)  VALUE
+                                         ' DANS LE FICHIER'.
+           05 FILLER                 PIC X(4)   VALUE ' MVT'.
+           05 FILLER                 PIC X(21)  VALUE ALL SPACES.
+      *
+      *-------------------------------------------------------------*
+      * ZONES D'EDITION DE FIN D'EXECUTION                          *
+      *-------------------------------------------------------------*
+      *
+       01  WS-LCRE-TITRE.
+           05 FILLER                 PIC X(45)  VALUE
+                   '*    COMPTE-RENDU D''EXECUTION (ARIO41B)     *'.
+      *
+       01  WS-LCRE-ASTER.
+           05 FILLER                 PIC X(45)  VALUE ALL '*'.
+      *
+       01  WS-LCRE-DETAIL.
+           05 FILLER                 PIC X(3)    VALUE '*'.
+           05 WS-LCRE-DET-LIB-ED     PIC X(30)   VALUE SPACES.
+           05 FILLER                 PIC X(3)    VALUE ':'.
+           05 WS-LCRE-DET-TOT-ED     PIC ZZZZZ9.
+           05 FILLER                 PIC X(3)    VALUE '  *'.
+      *
+       01  WS-LCRE-MONTANT.
+           05 FILLER                 PIC X(3)    VALUE '*'.
+           05 WS-LCRE-MT-LIB-ED      PIC X(30)   VALUE SPACES.
+           05 FILLER                 PIC X(3)    VALUE ':'.
+           05 WS-LCRE-MT-TOT-ED      PIC Z(9)9,99.
+           05 FILLER                 PIC X(3)    VALUE '  *'.
