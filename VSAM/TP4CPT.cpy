@@ -0,0 +1,28 @@
+      *--------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER DES         *
+      * COMPTES CLIENTS (F-CPTE-ES)                            *
+      *--------------------------------------------------------*
+      *
+       01  WS-ENRG-F-CPT.
+           05 WS-CPT-CPTE            PIC 9(10).
+           05 WS-CPT-SOLDE           PIC S9(8)V99.
+           05 WS-CPT-DCREA.
+              10 WS-CPT-DCREA-JJ     PIC 99.
+              10 WS-CPT-DCREA-MM     PIC 99.
+              10 WS-CPT-DCREA-SS     PIC 99.
+              10 WS-CPT-DCREA-AA     PIC 99.
+           05 WS-CPT-DMAJ.
+              10 WS-CPT-DMAJ-SS      PIC 99.
+              10 WS-CPT-DMAJ-AA      PIC 99.
+              10 WS-CPT-DMAJ-MM      PIC 99.
+              10 WS-CPT-DMAJ-JJ      PIC 99.
+           05 WS-CPT-LIMITE          PIC S9(8)V99 COMP-3.
+           05 WS-CPT-PLAF-CB         PIC S9(8)V99 COMP-3.
+           05 WS-CPT-TEL             PIC X(14).
+           05 WS-CPT-ADR             PIC X(30).
+      *--------------------------------------------------------*
+      * AGENCE/TYPE DE COMPTE (C = COURANT, E = EPARGNE)        *
+      *--------------------------------------------------------*
+           05 WS-CPT-TYPE            PIC X.
+              88 WS-CPT-COURANT      VALUE 'C'.
+              88 WS-CPT-EPARGNE      VALUE 'E'.
