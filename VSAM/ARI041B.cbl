@@ -67,13 +67,34 @@
       *                      -------------------------------------------
       *                      ETATCLI : FICHIER DES ETATS CLIENTS
       *                      -------------------------------------------
-           SELECT  F-ETATCLI-S         ASSIGN TO ETATCLI
+           SELECT  F-ETATCLI-S         ASSIGN TO WS-NOM-ETATCLI
                    FILE STATUS         IS WS-FS-F-ETATCLI-S.
       *                      -------------------------------------------
+      *                      ETATCLI-CSV : EXPORT DELIMITE DE L'ETAT
+      *                                    CLIENT (CF. ETATCLI-S)
+      *                      -------------------------------------------
+           SELECT  F-ETATCLI-CSV-S     ASSIGN TO WS-NOM-ETATCLI-CSV
+                   FILE STATUS         IS WS-FS-F-ETATCLI-CSV-S.
+      *                      -------------------------------------------
       *                      ETATANO : FICHIER DES ETATS D'ANOMALIES
       *                      -------------------------------------------
-           SELECT  F-ETATANO-S         ASSIGN TO ETATANO
+           SELECT  F-ETATANO-S         ASSIGN TO WS-NOM-ETATANO
                    FILE STATUS         IS WS-FS-F-ETATANO-S.
+      *                      -------------------------------------------
+      *                      F-CHKPT : FICHIER DE REPRISE (CHECKPOINT)
+      *                      -------------------------------------------
+           SELECT  F-CHKPT             ASSIGN TO CHKPT
+                   FILE STATUS         IS WS-FS-F-CHKPT.
+      *                      -------------------------------------------
+      *                      F-CPTHIST : ARCHIVE DES COMPTES CLOTURES
+      *                      -------------------------------------------
+           SELECT  F-CPTHIST-S         ASSIGN TO WS-NOM-CPTHIST
+                   FILE STATUS         IS WS-FS-F-CPTHIST-S.
+      *                      -------------------------------------------
+      *                      STATS   : COMPTE-RENDU D'EXECUTION
+      *                      -------------------------------------------
+           SELECT  F-STATS-S           ASSIGN TO WS-NOM-STATS
+                   FILE STATUS         IS WS-FS-F-STATS-S.
       *
       *                     -------------------------------------------
       *
@@ -97,18 +118,37 @@
        01  FS-ENRG-F-MVTS-E           PIC X(50).
       *
        FD  F-CPTE-ES
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 93 CHARACTERS.
        01  FS-ENRG-F-CPT.
            05 FS-CPTE-CPT             PIC X(10).
-           05 FILLER                  PIC X(40).
+           05 FILLER                  PIC X(83).
       *
        FD  F-ETATCLI-S
            RECORDING MODE IS F.
        01  FS-ENRG-ETATCLI            PIC X(80).
+      *
+       FD  F-ETATCLI-CSV-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-ETATCLI-CSV        PIC X(80).
       *
        FD  F-ETATANO-S
            RECORDING MODE IS F.
        01  FS-ENRG-ETATANO            PIC X(80).
+      *
+       FD  F-CHKPT
+           RECORDING MODE IS F.
+       01  FS-ENRG-CHKPT.
+           05 FS-CHKPT-CPTE           PIC 9(10).
+           05 FS-CHKPT-NBMVT          PIC 9(4).
+           05 FS-CHKPT-SOLDE          PIC S9(8)V99.
+      *
+       FD  F-CPTHIST-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-CPTHIST            PIC X(93).
+      *
+       FD  F-STATS-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-STATS              PIC X(80).
       *
       *--------------------DESCRITION DE L'ENREGISTREMENT---------------
       *
@@ -134,8 +174,17 @@
            88  COMPTE-INEXISTANT    VALUE '23'.
        01  WS-FS-F-ETATCLI-S        PIC XX.
            88  OK-F-ETATCLI-S       VALUE '00'.
+       01  WS-FS-F-ETATCLI-CSV-S    PIC XX.
+           88  OK-F-ETATCLI-CSV-S   VALUE '00'.
        01  WS-FS-F-ETATANO-S        PIC XX.
            88  OK-F-ETATANO-S       VALUE '00'.
+       01  WS-FS-F-CHKPT            PIC XX.
+           88  OK-F-CHKPT           VALUE '00'.
+           88  EOF-F-CHKPT          VALUE '10'.
+       01  WS-FS-F-CPTHIST-S        PIC XX.
+           88  OK-F-CPTHIST-S       VALUE '00'.
+       01  WS-FS-F-STATS-S          PIC XX.
+           88  OK-F-STATS-S         VALUE '00'.
       *
       *---------------------------------------------------------------*
       * COMPTEURS                                                     *
@@ -159,10 +208,18 @@
                                     VALUE 0.
        77  WS-CDEP                  PIC S9(4) COMP
                                     VALUE 0.
+       77  WS-CVIR                  PIC S9(4) COMP
+                                    VALUE 0.
+       77  WS-CCTC                  PIC S9(4) COMP
+                                    VALUE 0.
+       77  WS-CCTE                  PIC S9(4) COMP
+                                    VALUE 0.
        77  WS-MVT-VAL               PIC S9(4) COMP
                                     VALUE 0.
        77  WS-PAGE                  PIC 9(4)  COMP
                                     VALUE 0.
+       77  WS-TAILLE-PAGE           PIC S9(4) COMP
+                                    VALUE 5.
       *
       *---------------------------------------------------------------*
       * VARIABLES DE CALCULS ET DE MOUVEMENTS                         *
@@ -176,17 +233,89 @@
                                     VALUE 0.
        77  WS-SOLDE-INT             PIC S9(11)V99 COMP-3
                                     VALUE 0.
+       77  WS-LGEN-TOTDB            PIC S9(11)V99 COMP-3
+                                    VALUE 0.
+       77  WS-LGEN-TOTCR            PIC S9(11)V99 COMP-3
+                                    VALUE 0.
        77  WS-BUFFER                PIC X(80).
+       77  WS-BUFFER-ETATCLI-CSV    PIC X(80).
+       77  WS-BUFFER-STATS          PIC X(80).
+       77  WS-CPT-CB-JOUR           PIC S9(8)V99 COMP-3
+                                    VALUE 0.
        01  WS-DATE-JOUR.
            05 SS                    PIC 99.
            05 AA                    PIC 99.
            05 MM                    PIC 99.
            05 JJ                    PIC 99.
+       01  WS-DATE-JOUR-NUM REDEFINES WS-DATE-JOUR
+                                    PIC 9(8).
+       77  WS-MVT-DATE-NUM          PIC 9(8)  VALUE 0.
+      *
+      *---------------------------------------------------------------*
+      * FENETRE DE DATES ACCEPTABLE POUR LES MOUVEMENTS (SYSIN)       *
+      *---------------------------------------------------------------*
+      *
+       01  WS-SYSIN-FENETRE-MVT.
+           05 WS-SYSIN-DATE-MVT-DEB PIC X(8).
+           05 WS-SYSIN-DATE-MVT-FIN PIC X(8).
+           05 FILLER                PIC X(64).
+       77  WS-DATE-MVT-DEB-NUM      PIC 9(8)  VALUE 0.
+       77  WS-DATE-MVT-FIN-NUM      PIC 9(8)  VALUE 0.
+       77  WS-NOM-ETATCLI           PIC X(20).
+       77  WS-NOM-ETATANO           PIC X(20).
+       77  WS-NOM-ETATCLI-CSV       PIC X(20).
+       77  WS-NOM-CPTHIST           PIC X(20).
+       77  WS-NOM-STATS             PIC X(20).
+       01  WS-SYSIN-PARAM.
+           05 WS-SYSIN-TAILLE-PAGE  PIC X(4).
        01  WS-CLOTURE               PIC X.
            88 WS-NK                 VALUE '0'.
            88 WS-K                  VALUE '1'.
        77  WS-SOLDE-INTER           PIC S9(11)V99 COMP-3
                                     VALUE 0.
+       01  WS-DEPASSEMENT           PIC X.
+           88 WS-PLAFOND-OK         VALUE '0'.
+           88 WS-PLAFOND-DEPASSE    VALUE '1'.
+       01  WS-STATUT-FENETRE-MVT    PIC X VALUE '0'.
+           88 WS-DANS-FENETRE-MVT   VALUE '0'.
+           88 WS-HORS-FENETRE-MVT   VALUE '1'.
+       01  WS-STATUT-PLAF-CB        PIC X VALUE '0'.
+           88 WS-PLAF-CB-OK         VALUE '0'.
+           88 WS-PLAF-CB-DEPASSE    VALUE '1'.
+       01  WS-ENR-REPRISE.
+           05 WS-CPT-REPRISE        PIC 9(10) VALUE 0.
+           05 WS-MVT-REPRISE        PIC 9(4)  VALUE 0.
+           05 WS-SOLDE-REPRISE      PIC S9(8)V99 VALUE 0.
+       77  WS-NB-MVT-CPTE           PIC 9(4)  VALUE 0.
+       77  WS-CPT-SAUT              PIC 9(10) VALUE 0.
+       77  WS-TAUX-INTERET-CLOTURE  PIC 9(3)  VALUE 2.
+       77  WS-INTERET-CLOTURE       PIC S9(8)V99 COMP-3
+                                    VALUE 0.
+      *
+      *---------------------------------------------------------------*
+      * ZONE DE TRAVAIL DU COMPTE DESTINATAIRE D'UN VIREMENT           *
+      *---------------------------------------------------------------*
+      *
+       01  WS-ENRG-F-CPT-VIR.
+           05 WS-CPT-VIR-CPTE       PIC 9(10).
+           05 WS-CPT-VIR-SOLDE      PIC S9(8)V99.
+           05 WS-CPT-VIR-DCREA.
+              10 WS-CPT-VIR-DCREA-JJ PIC 99.
+              10 WS-CPT-VIR-DCREA-MM PIC 99.
+              10 WS-CPT-VIR-DCREA-SS PIC 99.
+              10 WS-CPT-VIR-DCREA-AA PIC 99.
+           05 WS-CPT-VIR-DMAJ.
+              10 WS-CPT-VIR-DMAJ-SS  PIC 99.
+              10 WS-CPT-VIR-DMAJ-AA  PIC 99.
+              10 WS-CPT-VIR-DMAJ-MM  PIC 99.
+              10 WS-CPT-VIR-DMAJ-JJ  PIC 99.
+           05 WS-CPT-VIR-LIMITE     PIC S9(8)V99 COMP-3.
+           05 WS-CPT-VIR-PLAF-CB    PIC S9(8)V99 COMP-3.
+           05 WS-CPT-VIR-TEL        PIC X(14).
+           05 WS-CPT-VIR-ADR        PIC X(30).
+           05 WS-CPT-VIR-TYPE       PIC X.
+              88 WS-CPT-VIR-COURANT VALUE 'C'.
+              88 WS-CPT-VIR-EPARGNE VALUE 'E'.
       *
       *                  ==============================               *
       *
@@ -227,6 +356,9 @@
       *---------------------------------------------------------------*
       * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)
       *---------------------------------------------------------------*
+           PERFORM 7000-ACCEPT-DATE-JOUR-DEB
+              THRU 7000-ACCEPT-DATE-JOUR-FIN.
+      *
            PERFORM 6000-OUVRIR-F-MVTS-E-DEB
               THRU 6000-OUVRIR-F-MVTS-E-FIN.
       *
@@ -235,19 +367,34 @@
       *
            PERFORM 6020-OUVRIR-ETATCLI-DEB
               THRU 6020-OUVRIR-ETATCLI-FIN.
+      *
+           PERFORM 6021-OUVRIR-ETATCLI-CSV-DEB
+              THRU 6021-OUVRIR-ETATCLI-CSV-FIN.
+      *
+           PERFORM 6022-OUVRIR-CPTHIST-DEB
+              THRU 6022-OUVRIR-CPTHIST-FIN.
+      *
+           PERFORM 6023-OUVRIR-STATS-DEB
+              THRU 6023-OUVRIR-STATS-FIN.
       *
            PERFORM 6030-OUVRIR-ETATANO-DEB
               THRU 6030-OUVRIR-ETATANO-FIN.
       *
-           PERFORM 6040-LIRE-F-MVTS-E-DEB
-              THRU 6040-LIRE-F-MVTS-E-FIN.
+           PERFORM 6190-ACCEPT-SYSIN-PARAM-DEB
+              THRU 6190-ACCEPT-SYSIN-PARAM-FIN.
+      *
+           PERFORM 6195-ACCEPT-SYSIN-FENETRE-MVT-DEB
+              THRU 6195-ACCEPT-SYSIN-FENETRE-MVT-FIN.
+      *
+           PERFORM 6220-LIRE-F-CHKPT-DEB
+              THRU 6220-LIRE-F-CHKPT-FIN.
+      *
+           PERFORM 6045-LIRE-VALIDE-F-MVTS-E-DEB
+              THRU 6045-LIRE-VALIDE-F-MVTS-E-FIN.
       *
            IF EOF-F-MVTS-E
               DISPLAY 'FICHIER F-MVTS-E VIDE'
            END-IF.
-      *
-           PERFORM 7000-ACCEPT-DATE-JOUR-DEB
-              THRU 7000-ACCEPT-DATE-JOUR-FIN.
       *
            PERFORM 8000-GARDE-ETATCLI-DEB
               THRU 8000-GARDE-ETATCLI-FIN.
@@ -285,6 +432,15 @@
       *
            PERFORM 6120-FERMER-ETATCLI-DEB
               THRU 6120-FERMER-ETATCLI-FIN.
+      *
+           PERFORM 6121-FERMER-ETATCLI-CSV-DEB
+              THRU 6121-FERMER-ETATCLI-CSV-FIN.
+      *
+           PERFORM 6122-FERMER-CPTHIST-DEB
+              THRU 6122-FERMER-CPTHIST-FIN.
+      *
+           PERFORM 6123-FERMER-STATS-DEB
+              THRU 6123-FERMER-STATS-FIN.
       *
            PERFORM 6130-FERMER-ETATANO-DEB
               THRU 6130-FERMER-ETATANO-FIN.
@@ -317,11 +473,23 @@
       * APPEL DU COMPOSANT SUIVANT (ALTENATIVE SIMPLE)                *
       *---------------------------------------------------------------*
       *
-           IF COMPTE-INEXISTANT
-                PERFORM 2010-TRT-NOUVEAU-COMPTE-DEB
-                   THRU 2010-TRT-NOUVEAU-COMPTE-FIN
-           ELSE PERFORM 2000-TRT-COMPTE-EXISTANT-DEB
-                   THRU 2000-TRT-COMPTE-EXISTANT-FIN
+           IF WS-MVTS-CPTE < WS-CPT-REPRISE
+                OR (WS-MVTS-CPTE = WS-CPT-REPRISE
+                    AND WS-MVT-REPRISE = 9999)
+                PERFORM 3020-SAUTER-COMPTE-DEB
+                   THRU 3020-SAUTER-COMPTE-FIN
+           ELSE
+              IF WS-MVTS-CPTE = WS-CPT-REPRISE
+                   AND WS-MVT-REPRISE NOT = 9999
+                   PERFORM 7195-RESTAURER-SOLDE-REPRISE-DEB
+                      THRU 7195-RESTAURER-SOLDE-REPRISE-FIN
+              END-IF
+              IF COMPTE-INEXISTANT
+                   PERFORM 2010-TRT-NOUVEAU-COMPTE-DEB
+                      THRU 2010-TRT-NOUVEAU-COMPTE-FIN
+              ELSE PERFORM 2000-TRT-COMPTE-EXISTANT-DEB
+                      THRU 2000-TRT-COMPTE-EXISTANT-FIN
+              END-IF
            END-IF.
       *
       *---------------------------------------------------------------*
@@ -340,6 +508,8 @@
       *---------------------------------------------------------------*
       * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)                 *
       *---------------------------------------------------------------*
+      *
+           MOVE 0                       TO WS-NB-MVT-CPTE.
       *
            PERFORM 7150-INCR-PAGE-DEB
               THRU 7150-INCR-PAGE-FIN.
@@ -348,6 +518,19 @@
               THRU 7020-COMPTE-EXISTANT-FIN.
       *
       *---------------------------------------------------------------*
+      * CHECKPOINT DE DEBUT DE COMPTE : LE SOLDE LU AVANT TOUT         *
+      * MOUVEMENT EST CONSERVE (WS-SOLDE-REPRISE) POUR PERMETTRE, EN   *
+      * CAS DE REPRISE SUR INTERRUPTION, DE RESTAURER LE SOLDE DURABLE *
+      * AVANT DE REJOUER LES MOUVEMENTS DE CE COMPTE DEPUIS LE DEBUT   *
+      * (CF. 7195-RESTAURER-SOLDE-REPRISE-DEB).                        *
+      *---------------------------------------------------------------*
+           MOVE WS-MVTS-CPTE            TO WS-CPT-REPRISE.
+           MOVE WS-CPT-SOLDE            TO WS-SOLDE-REPRISE.
+           MOVE WS-NB-MVT-CPTE          TO WS-MVT-REPRISE.
+           PERFORM 6230-ECRIRE-F-CHKPT-DEB
+              THRU 6230-ECRIRE-F-CHKPT-FIN.
+      *
+      *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ITERATIVE)                        *
       *---------------------------------------------------------------*
       *
@@ -367,13 +550,21 @@
               THRU 7010-MAJ-SOLDE-FIN.
       *
            IF WS-K
+                PERFORM 7180-CALC-INTERET-CLOTURE-DEB
+                   THRU 7180-CALC-INTERET-CLOTURE-FIN
                 PERFORM 7120-OP-EDITION-CLOTURE-DEB
                    THRU 7120-OP-EDITION-CLOTURE-FIN
+                PERFORM 6145-ARCHIVER-F-CPTE-ES-DEB
+                   THRU 6145-ARCHIVER-F-CPTE-ES-FIN
                 PERFORM 6140-SUPPRIMER-F-CPTE-ES-DEB
                    THRU 6140-SUPPRIMER-F-CPTE-ES-FIN
            ELSE PERFORM 6090-REECRIRE-F-CPTE-ES-DEB
                    THRU 6090-REECRIRE-F-CPTE-ES-FIN
            END-IF.
+      *
+           MOVE 9999                    TO WS-NB-MVT-CPTE.
+           PERFORM 6230-ECRIRE-F-CHKPT-DEB
+              THRU 6230-ECRIRE-F-CHKPT-FIN.
       *
            IF WS-LETAT-TOTDB NOT = 0 OR WS-LETAT-TOTCR NOT = 0
                 PERFORM 8050-BAS-ETATCLI-DEB
@@ -395,6 +586,8 @@
       *---------------------------------------------------------------*
       * PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)
       *---------------------------------------------------------------*
+      *
+           MOVE 0                       TO WS-NB-MVT-CPTE.
       *
            PERFORM 7150-INCR-PAGE-DEB
               THRU 7150-INCR-PAGE-FIN.
@@ -403,6 +596,17 @@
               THRU 7130-COMPTE-INEXISTANT-FIN.
       *
       *---------------------------------------------------------------*
+      * CHECKPOINT DE DEBUT DE COMPTE (CF. 2000-TRT-COMPTE-EXISTANT-DEB*
+      * POUR LE DETAIL) - LE SOLDE DE DEPART D'UN COMPTE NOUVELLEMENT  *
+      * CREE EST TOUJOURS ZERO (CF. 7130-COMPTE-INEXISTANT-DEB).       *
+      *---------------------------------------------------------------*
+           MOVE WS-MVTS-CPTE            TO WS-CPT-REPRISE.
+           MOVE WS-CPT-SOLDE            TO WS-SOLDE-REPRISE.
+           MOVE WS-NB-MVT-CPTE          TO WS-MVT-REPRISE.
+           PERFORM 6230-ECRIRE-F-CHKPT-DEB
+              THRU 6230-ECRIRE-F-CHKPT-FIN.
+      *
+      *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ITERATIVE)                        *
       *---------------------------------------------------------------*
       *
@@ -422,12 +626,20 @@
               THRU 7010-MAJ-SOLDE-FIN.
       *
            IF WS-K
+                PERFORM 7180-CALC-INTERET-CLOTURE-DEB
+                   THRU 7180-CALC-INTERET-CLOTURE-FIN
                 PERFORM 7120-OP-EDITION-CLOTURE-DEB
                    THRU 7120-OP-EDITION-CLOTURE-FIN
+                MOVE 9999                TO WS-NB-MVT-CPTE
+                PERFORM 6230-ECRIRE-F-CHKPT-DEB
+                   THRU 6230-ECRIRE-F-CHKPT-FIN
            ELSE
               IF WS-LETAT-TOTDB NOT = 0 AND WS-LETAT-TOTCR NOT = 0
                    PERFORM 6080-ECRIRE-F-CPTE-ES-DEB
                       THRU 6080-ECRIRE-F-CPTE-ES-FIN
+                   MOVE 9999             TO WS-NB-MVT-CPTE
+                   PERFORM 6230-ECRIRE-F-CHKPT-DEB
+                      THRU 6230-ECRIRE-F-CHKPT-FIN
               END-IF
            END-IF.
       *
@@ -459,7 +671,10 @@
            PERFORM 7030-INIT-OP-DEB
               THRU 7030-INIT-OP-FIN.
       *
-           IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 5
+           ADD  1                       TO WS-NB-MVT-CPTE.
+      *
+           IF (RETRAIT OR CB OR DEPOT OR VIREMENT)
+              AND WS-MVT-VAL = WS-TAILLE-PAGE
               PERFORM 7150-INCR-PAGE-DEB
                  THRU 7150-INCR-PAGE-FIN
               PERFORM 7110-OP-SOLDE-INTER-DEB
@@ -470,16 +685,43 @@
                  THRU 7040-INIT-MVT-VAL-FIN
            END-IF.
       *
-           IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 0
+           IF (RETRAIT OR CB OR DEPOT OR VIREMENT) AND WS-MVT-VAL = 0
               PERFORM 8020-ENTETE-ETATCLI-DEB
                  THRU 8020-ENTETE-ETATCLI-FIN
            END-IF.
+      *
+           IF RETRAIT OR CB OR VIREMENT
+                PERFORM 7160-VERIF-PLAFOND-DEB
+                   THRU 7160-VERIF-PLAFOND-FIN
+           ELSE SET WS-PLAFOND-OK TO TRUE
+           END-IF.
+      *
+           IF CB
+                PERFORM 7161-VERIF-PLAF-CB-DEB
+                   THRU 7161-VERIF-PLAF-CB-FIN
+           ELSE SET WS-PLAF-CB-OK TO TRUE
+           END-IF.
+      *
+           IF RETRAIT OR CB OR DEPOT OR VIREMENT OR CLOTURE
+                PERFORM 7190-VERIF-FENETRE-MVT-DEB
+                   THRU 7190-VERIF-FENETRE-MVT-FIN
+           ELSE SET WS-DANS-FENETRE-MVT TO TRUE
+           END-IF.
       *
       *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ALTERNATIVE MULTIPLE)             *
       *---------------------------------------------------------------*
       *
            EVALUATE TRUE
+             WHEN WS-HORS-FENETRE-MVT
+                          PERFORM 4030-TRT-ANOM-DEB
+                             THRU 4030-TRT-ANOM-FIN
+             WHEN WS-PLAFOND-DEPASSE
+                          PERFORM 4030-TRT-ANOM-DEB
+                             THRU 4030-TRT-ANOM-FIN
+             WHEN WS-PLAF-CB-DEPASSE
+                          PERFORM 4030-TRT-ANOM-DEB
+                             THRU 4030-TRT-ANOM-FIN
              WHEN RETRAIT PERFORM 4000-TRT-RETRAIT-DEB
                              THRU 4000-TRT-RETRAIT-FIN
              WHEN DEPOT   PERFORM 4010-TRT-DEPOT-DEB
@@ -488,6 +730,8 @@
                              THRU 4020-TRT-CB-FIN
              WHEN CLOTURE PERFORM 4040-TRT-CLOTURE-DEB
                              THRU 4040-TRT-CLOTURE-FIN
+             WHEN VIREMENT PERFORM 4050-TRT-VIREMENT-DEB
+                             THRU 4050-TRT-VIREMENT-FIN
              WHEN OTHER   PERFORM 4030-TRT-ANOM-DEB
                              THRU 4030-TRT-ANOM-FIN
            END-EVALUATE.
@@ -498,8 +742,8 @@
            PERFORM 7100-INCR-CMVT-DEB
               THRU 7100-INCR-CMVT-FIN.
       *
-           PERFORM 6040-LIRE-F-MVTS-E-DEB
-              THRU 6040-LIRE-F-MVTS-E-FIN.
+           PERFORM 6045-LIRE-VALIDE-F-MVTS-E-DEB
+              THRU 6045-LIRE-VALIDE-F-MVTS-E-FIN.
       *
        3000-TRT-MVT-COMPTE-EX-FIN.
            EXIT.
@@ -521,13 +765,16 @@
            PERFORM 7030-INIT-OP-DEB
               THRU 7030-INIT-OP-FIN.
       *
-           IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 0
+           ADD  1                       TO WS-NB-MVT-CPTE.
+      *
+           IF (RETRAIT OR CB OR DEPOT OR VIREMENT) AND WS-MVT-VAL = 0
                AND WS-LETAT-TOTDB = 0  AND WS-LETAT-TOTCR = 0
                PERFORM 7140-DATE-CREATION-DEB
                   THRU 7140-DATE-CREATION-FIN
            END-IF.
       *
-           IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 5
+           IF (RETRAIT OR CB OR DEPOT OR VIREMENT)
+              AND WS-MVT-VAL = WS-TAILLE-PAGE
               PERFORM 7150-INCR-PAGE-DEB
                  THRU 7150-INCR-PAGE-FIN
               PERFORM 7110-OP-SOLDE-INTER-DEB
@@ -538,16 +785,43 @@
                  THRU 7040-INIT-MVT-VAL-FIN
            END-IF.
       *
-           IF (RETRAIT OR CB OR DEPOT) AND WS-MVT-VAL = 0
+           IF (RETRAIT OR CB OR DEPOT OR VIREMENT) AND WS-MVT-VAL = 0
               PERFORM 8020-ENTETE-ETATCLI-DEB
                  THRU 8020-ENTETE-ETATCLI-FIN
            END-IF.
+      *
+           IF RETRAIT OR CB OR VIREMENT
+                PERFORM 7160-VERIF-PLAFOND-DEB
+                   THRU 7160-VERIF-PLAFOND-FIN
+           ELSE SET WS-PLAFOND-OK TO TRUE
+           END-IF.
+      *
+           IF CB
+                PERFORM 7161-VERIF-PLAF-CB-DEB
+                   THRU 7161-VERIF-PLAF-CB-FIN
+           ELSE SET WS-PLAF-CB-OK TO TRUE
+           END-IF.
+      *
+           IF RETRAIT OR CB OR DEPOT OR VIREMENT OR CLOTURE
+                PERFORM 7190-VERIF-FENETRE-MVT-DEB
+                   THRU 7190-VERIF-FENETRE-MVT-FIN
+           ELSE SET WS-DANS-FENETRE-MVT TO TRUE
+           END-IF.
       *
       *---------------------------------------------------------------*
       * APPEL DU COMPOSANT SUIVANT (ALTERNATIVE MULTIPLE)             *
       *---------------------------------------------------------------*
       *
            EVALUATE TRUE
+             WHEN WS-HORS-FENETRE-MVT
+                          PERFORM 4030-TRT-ANOM-DEB
+                             THRU 4030-TRT-ANOM-FIN
+             WHEN WS-PLAFOND-DEPASSE
+                          PERFORM 4030-TRT-ANOM-DEB
+                             THRU 4030-TRT-ANOM-FIN
+             WHEN WS-PLAF-CB-DEPASSE
+                          PERFORM 4030-TRT-ANOM-DEB
+                             THRU 4030-TRT-ANOM-FIN
              WHEN RETRAIT PERFORM 4000-TRT-RETRAIT-DEB
                              THRU 4000-TRT-RETRAIT-FIN
              WHEN DEPOT   PERFORM 4010-TRT-DEPOT-DEB
@@ -556,6 +830,8 @@
                              THRU 4020-TRT-CB-FIN
              WHEN CLOTURE PERFORM 4040-TRT-CLOTURE-DEB
                              THRU 4040-TRT-CLOTURE-FIN
+             WHEN VIREMENT PERFORM 4050-TRT-VIREMENT-DEB
+                             THRU 4050-TRT-VIREMENT-FIN
              WHEN OTHER   PERFORM 4030-TRT-ANOM-DEB
                              THRU 4030-TRT-ANOM-FIN
            END-EVALUATE.
@@ -566,13 +842,62 @@
            PERFORM 7100-INCR-CMVT-DEB
               THRU 7100-INCR-CMVT-FIN.
       *
-           PERFORM 6040-LIRE-F-MVTS-E-DEB
-              THRU 6040-LIRE-F-MVTS-E-FIN.
+           PERFORM 6045-LIRE-VALIDE-F-MVTS-E-DEB
+              THRU 6045-LIRE-VALIDE-F-MVTS-E-FIN.
       *
        3010-TRT-MVT-NEW-COMPTE-FIN.
            EXIT.
       *
       *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT SAUT DE COMPTE (REPRISE)         *
+      *     ==================================================        *
+      *---------------------------------------------------------------*
+      * COMPTE DEJA COMMITTE LORS D'UN RUN PRECEDENT (CHECKPOINT) :   *
+      * ON PASSE SES MOUVEMENTS SANS LES RE-APPLIQUER                 *
+      *---------------------------------------------------------------*
+      *
+       3020-SAUTER-COMPTE-DEB.
+      *
+           MOVE WS-MVTS-CPTE            TO WS-CPT-SAUT.
+      *
+           PERFORM 6045-LIRE-VALIDE-F-MVTS-E-DEB
+              THRU 6045-LIRE-VALIDE-F-MVTS-E-FIN
+             UNTIL (WS-MVTS-CPTE NOT = WS-CPT-SAUT)
+                OR EOF-F-MVTS-E.
+      *
+       3020-SAUTER-COMPTE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      *     DESCRIPTION DU COMPOSANT TRT MOUVEMENT INVALIDE            *
+      *     ===================================================       *
+      *---------------------------------------------------------------*
+      * ENREGISTREMENT MOUVEMENT ILLISIBLE (NUMERO DE COMPTE OU       *
+      * MONTANT NON NUMERIQUE) : ON L'ECARTE ET ON LE SIGNALE SUR     *
+      * L'ETATANO PLUTOT QUE DE LAISSER LE TRAITEMENT ARITHMETIQUE    *
+      * PLUS LOIN INTERROMPRE TOUT LE RUN.                            *
+      *---------------------------------------------------------------*
+      *
+       3025-TRT-MVT-INVALIDE-DEB.
+      *
+           IF WS-CERR = 0
+              PERFORM 8060-ENTETE-ETATANO-DEB
+                 THRU 8060-ENTETE-ETATANO-FIN
+           END-IF.
+      *
+           PERFORM 7085-OP-MVT-INVALIDE-DEB
+              THRU 7085-OP-MVT-INVALIDE-FIN.
+      *
+           PERFORM 8070-DETAIL-ETATANO-DEB
+              THRU 8070-DETAIL-ETATANO-FIN.
+      *
+           PERFORM 8080-RAISON-ETATANO-DEB
+              THRU 8080-RAISON-ETATANO-FIN.
+      *
+       3025-TRT-MVT-INVALIDE-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
       *            DESCRIPTION DU COMPOSANT TRT RETRAIT               *
       *            ====================================               *
       *---------------------------------------------------------------*
@@ -650,6 +975,9 @@
       *
            PERFORM 8070-DETAIL-ETATANO-DEB
               THRU 8070-DETAIL-ETATANO-FIN.
+      *
+           PERFORM 8080-RAISON-ETATANO-DEB
+              THRU 8080-RAISON-ETATANO-FIN.
       *
        4030-TRT-ANOM-FIN.
            EXIT.
@@ -669,7 +997,48 @@
       *
        4040-TRT-CLOTURE-FIN.
            EXIT.
-      
+      *
+      *---------------------------------------------------------------*
+      *            DESCRIPTION DU COMPOSANT TRT VIREMENT              *
+      *            =======================================            *
+      *---------------------------------------------------------------*
+       4050-TRT-VIREMENT-DEB.
+      *
+      *---------------------------------------------------------------*
+      * TRAITEMENT (COMPOSANT DU PLUS BAS NIVEAU)                     *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 6170-LIRE-F-CPTE-ES-VIR-DEB
+              THRU 6170-LIRE-F-CPTE-ES-VIR-FIN.
+      *
+           IF COMPTE-INEXISTANT
+                PERFORM 4030-TRT-ANOM-DEB
+                   THRU 4030-TRT-ANOM-FIN
+           ELSE
+                PERFORM 7170-OP-VIREMENT-DEB
+                   THRU 7170-OP-VIREMENT-FIN
+      *---------------------------------------------------------------*
+      * LE VIREMENT VERS LE COMPTE DESTINATAIRE EST REJOUE SANS ETRE  *
+      * RE-CREDITE S'IL A DEJA ETE APPLIQUE DE FACON DURABLE LORS     *
+      * D'UNE EXECUTION PRECEDENTE INTERROMPUE EN COURS DE COMPTE     *
+      * (CF. WS-MVT-REPRISE ISSU DU FICHIER DE REPRISE F-CHKPT)       *
+      *---------------------------------------------------------------*
+                IF WS-MVTS-CPTE = WS-CPT-REPRISE
+                   AND WS-NB-MVT-CPTE NOT > WS-MVT-REPRISE
+                     CONTINUE
+                ELSE
+                     PERFORM 6180-CREDITER-F-CPTE-ES-VIR-DEB
+                        THRU 6180-CREDITER-F-CPTE-ES-VIR-FIN
+                     PERFORM 6230-ECRIRE-F-CHKPT-DEB
+                        THRU 6230-ECRIRE-F-CHKPT-FIN
+                END-IF
+                PERFORM 8030-DETAIL-ETATCLI-DEB
+                   THRU 8030-DETAIL-ETATCLI-FIN
+           END-IF.
+      *
+       4050-TRT-VIREMENT-FIN.
+           EXIT.
+      *
       *---------------------------------------------------------------*
       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
       *---------------------------------------------------------------*
@@ -725,6 +1094,39 @@
            END-IF.
        6020-OUVRIR-ETATCLI-FIN.
            EXIT.
+      *
+       6021-OUVRIR-ETATCLI-CSV-DEB.
+           OPEN OUTPUT F-ETATCLI-CSV-S
+           IF NOT OK-F-ETATCLI-CSV-S
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER ETATCLI-CSV'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATCLI-CSV-S
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6021-OUVRIR-ETATCLI-CSV-FIN.
+           EXIT.
+      *
+       6022-OUVRIR-CPTHIST-DEB.
+           OPEN OUTPUT F-CPTHIST-S
+           IF NOT OK-F-CPTHIST-S
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER CPTHIST'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CPTHIST-S
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6022-OUVRIR-CPTHIST-FIN.
+           EXIT.
+      *
+       6023-OUVRIR-STATS-DEB.
+           OPEN OUTPUT F-STATS-S
+           IF NOT OK-F-STATS-S
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER STATS'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-STATS-S
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6023-OUVRIR-STATS-FIN.
+           EXIT.
       *
        6030-OUVRIR-ETATANO-DEB.
            OPEN OUTPUT F-ETATANO-S
@@ -747,6 +1149,21 @@
            END-IF.
        6040-LIRE-F-MVTS-E-FIN.
            EXIT.
+      *
+       6045-LIRE-VALIDE-F-MVTS-E-DEB.
+           PERFORM 6040-LIRE-F-MVTS-E-DEB
+              THRU 6040-LIRE-F-MVTS-E-FIN.
+      *
+           PERFORM UNTIL EOF-F-MVTS-E
+                       OR (WS-MVTS-CPTE IS NUMERIC
+                       AND WS-MVTS-MT   IS NUMERIC)
+                PERFORM 3025-TRT-MVT-INVALIDE-DEB
+                   THRU 3025-TRT-MVT-INVALIDE-FIN
+                PERFORM 6040-LIRE-F-MVTS-E-DEB
+                   THRU 6040-LIRE-F-MVTS-E-FIN
+           END-PERFORM.
+       6045-LIRE-VALIDE-F-MVTS-E-FIN.
+           EXIT.
       *
        6050-LIRE-F-CPTE-ES-DEB.
            MOVE WS-MVTS-CPTE TO FS-CPTE-CPT.
@@ -785,6 +1202,19 @@
            END-IF.
        6070-ECRIRE-LIGNE-ETATCLI-FIN.
            EXIT.
+      *
+       6071-ECRIRE-LIGNE-ETATCLI-CSV-DEB.
+           WRITE FS-ENRG-ETATCLI-CSV
+                 FROM WS-BUFFER-ETATCLI-CSV
+           END-WRITE.
+           IF NOT OK-F-ETATCLI-CSV-S
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER-F-ETATCLI-CSV-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATCLI-CSV-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6071-ECRIRE-LIGNE-ETATCLI-CSV-FIN.
+           EXIT.
       *
        6150-ECRIRE-ENTETE-ETATANO-DEB.
            WRITE FS-ENRG-ETATANO
@@ -870,6 +1300,43 @@
            END-IF.
        6120-FERMER-ETATCLI-FIN.
            EXIT.
+      *
+       6121-FERMER-ETATCLI-CSV-DEB.
+           CLOSE F-ETATCLI-CSV-S.
+           IF NOT OK-F-ETATCLI-CSV-S
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT'
+                        ' F-ETATCLI-CSV-S'
+                DISPLAY 'VALEUR DU FILE STATUS = '
+                        WS-FS-F-ETATCLI-CSV-S
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6121-FERMER-ETATCLI-CSV-FIN.
+           EXIT.
+      *
+       6122-FERMER-CPTHIST-DEB.
+           CLOSE F-CPTHIST-S.
+           IF NOT OK-F-CPTHIST-S
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT'
+                        ' F-CPTHIST-S'
+                DISPLAY 'VALEUR DU FILE STATUS = '
+                        WS-FS-F-CPTHIST-S
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6122-FERMER-CPTHIST-FIN.
+           EXIT.
+      *
+       6123-FERMER-STATS-DEB.
+           CLOSE F-STATS-S.
+           IF NOT OK-F-STATS-S
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT F-STATS-S'
+                DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-STATS-S
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6123-FERMER-STATS-FIN.
+           EXIT.
       *
        6130-FERMER-ETATANO-DEB.
            CLOSE F-ETATANO-S.
@@ -893,6 +1360,132 @@
            END-IF.
        6140-SUPPRIMER-F-CPTE-ES-FIN.
            EXIT.
+      *
+       6145-ARCHIVER-F-CPTE-ES-DEB.
+           WRITE FS-ENRG-CPTHIST FROM WS-ENRG-F-CPT.
+           IF NOT OK-F-CPTHIST-S
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CPTHIST'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CPTHIST-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6145-ARCHIVER-F-CPTE-ES-FIN.
+           EXIT.
+      *
+       6146-ECRIRE-LIGNE-STATS-DEB.
+           WRITE FS-ENRG-STATS
+                 FROM WS-BUFFER-STATS
+           END-WRITE.
+           IF NOT OK-F-STATS-S
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER-F-STATS-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-STATS-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6146-ECRIRE-LIGNE-STATS-FIN.
+           EXIT.
+      *
+       6170-LIRE-F-CPTE-ES-VIR-DEB.
+           MOVE WS-MVTS-VIR-CPTE      TO FS-CPTE-CPT.
+           READ F-CPTE-ES INTO WS-ENRG-F-CPT-VIR.
+           IF NOT OK-LEC-F-CPTE-ES
+             DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CPTE-ES'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CPTE-ES
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6170-LIRE-F-CPTE-ES-VIR-FIN.
+           EXIT.
+      *
+       6180-CREDITER-F-CPTE-ES-VIR-DEB.
+           REWRITE FS-ENRG-F-CPT
+                   FROM WS-ENRG-F-CPT-VIR
+           END-REWRITE.
+           IF NOT OK-F-CPTE-ES
+             DISPLAY 'PROBLEME DE REECRITURE DU FICHIER-F-CPTE-ES'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CPTE-ES
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6180-CREDITER-F-CPTE-ES-VIR-FIN.
+           EXIT.
+      *
+       6190-ACCEPT-SYSIN-PARAM-DEB.
+           ACCEPT WS-SYSIN-PARAM.
+           IF WS-SYSIN-TAILLE-PAGE IS NUMERIC
+              AND WS-SYSIN-TAILLE-PAGE > 0
+                MOVE WS-SYSIN-TAILLE-PAGE  TO WS-TAILLE-PAGE
+           END-IF.
+       6190-ACCEPT-SYSIN-PARAM-FIN.
+           EXIT.
+      *
+       6195-ACCEPT-SYSIN-FENETRE-MVT-DEB.
+           ACCEPT WS-SYSIN-FENETRE-MVT.
+           IF WS-SYSIN-DATE-MVT-DEB IS NUMERIC
+              AND WS-SYSIN-DATE-MVT-DEB > 0
+                MOVE WS-SYSIN-DATE-MVT-DEB TO WS-DATE-MVT-DEB-NUM
+           ELSE
+                MOVE WS-DATE-JOUR-NUM      TO WS-DATE-MVT-DEB-NUM
+           END-IF.
+           IF WS-SYSIN-DATE-MVT-FIN IS NUMERIC
+              AND WS-SYSIN-DATE-MVT-FIN > 0
+                MOVE WS-SYSIN-DATE-MVT-FIN TO WS-DATE-MVT-FIN-NUM
+           ELSE
+                MOVE WS-DATE-JOUR-NUM      TO WS-DATE-MVT-FIN-NUM
+           END-IF.
+       6195-ACCEPT-SYSIN-FENETRE-MVT-FIN.
+           EXIT.
+      *
+       6220-LIRE-F-CHKPT-DEB.
+           OPEN INPUT F-CHKPT.
+           IF OK-F-CHKPT
+                READ F-CHKPT INTO WS-ENR-REPRISE
+                IF EOF-F-CHKPT
+                     MOVE 0             TO WS-CPT-REPRISE
+                     MOVE 0             TO WS-MVT-REPRISE
+                ELSE
+                     IF NOT OK-F-CHKPT
+                       DISPLAY 'PROBLEME DE LECTURE DU FICHIER F-CHKPT'
+                       DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CHKPT
+                       PERFORM 9999-ERREUR-PROGRAMME-DEB
+                          THRU 9999-ERREUR-PROGRAMME-FIN
+                     END-IF
+                END-IF
+                CLOSE F-CHKPT
+           ELSE
+                MOVE 0                  TO WS-CPT-REPRISE
+                MOVE 0                  TO WS-MVT-REPRISE
+           END-IF.
+       6220-LIRE-F-CHKPT-FIN.
+           EXIT.
+      *
+       6230-ECRIRE-F-CHKPT-DEB.
+           OPEN OUTPUT F-CHKPT.
+           IF NOT OK-F-CHKPT
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-CHKPT'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CHKPT
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+           MOVE WS-CPT-CPTE               TO FS-CHKPT-CPTE.
+           MOVE WS-NB-MVT-CPTE            TO FS-CHKPT-NBMVT.
+           MOVE WS-SOLDE-REPRISE          TO FS-CHKPT-SOLDE.
+           WRITE FS-ENRG-CHKPT.
+           IF NOT OK-F-CHKPT
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-CHKPT'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CHKPT
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-CHKPT.
+           IF NOT OK-F-CHKPT
+             DISPLAY 'PROBLEME DE FERMETURE DU FICHIER F-CHKPT'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-CHKPT
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+       6230-ECRIRE-F-CHKPT-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -904,6 +1497,17 @@
            MOVE AA                      TO WS-L7-AA-ED
            MOVE MM                      TO WS-L7-MM-ED
            MOVE JJ                      TO WS-L7-JJ-ED.
+      *
+           STRING 'ETATCLI_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-ETATCLI.
+           STRING 'ETATANO_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-ETATANO.
+           STRING 'ETATCLI_' SS AA MM JJ '.csv'
+                  DELIMITED BY SIZE INTO WS-NOM-ETATCLI-CSV.
+           STRING 'CPTHIST_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-CPTHIST.
+           STRING 'STATS_' SS AA MM JJ '.txt'
+                  DELIMITED BY SIZE INTO WS-NOM-STATS.
        7000-ACCEPT-DATE-JOUR-FIN.
            EXIT.
       *
@@ -919,8 +1523,13 @@
            MOVE ALL SPACE               TO WS-LETAT-OPEN-ED
            ADD  1                       TO WS-CCST
            ADD  1                       TO WS-CCLI
+           EVALUATE TRUE
+               WHEN WS-CPT-COURANT      ADD 1 TO WS-CCTC
+               WHEN WS-CPT-EPARGNE      ADD 1 TO WS-CCTE
+           END-EVALUATE
            MOVE 0                       TO WS-LETAT-TOTDB
            MOVE 0                       TO WS-LETAT-TOTCR
+           MOVE 0                       TO WS-CPT-CB-JOUR
            MOVE ALL SPACE               TO WS-LETAT-OPEN-ED
            MOVE WS-DATE-JOUR            TO WS-CPT-DMAJ.
        7020-COMPTE-EXISTANT-FIN.
@@ -942,7 +1551,8 @@
            ADD  1                       TO WS-MVT-VAL
            MOVE WS-MVTS-MT              TO WS-LETAT-OP-DEBIT-ED
            MOVE 'RETRAIT DAB'           TO WS-LETAT-OP-LIB-ED
-           ADD WS-MVTS-MT               TO WS-LETAT-TOTDB.
+           ADD WS-MVTS-MT               TO WS-LETAT-TOTDB
+           ADD WS-MVTS-MT               TO WS-LGEN-TOTDB.
        7050-OP-RETRAIT-FIN.
            EXIT.
       *
@@ -951,7 +1561,9 @@
            ADD 1                        TO WS-MVT-VAL
            MOVE WS-MVTS-MT              TO WS-LETAT-OP-DEBIT-ED
            MOVE 'CARTE BLEUE'           TO WS-LETAT-OP-LIB-ED
-           ADD  WS-MVTS-MT              TO WS-LETAT-TOTDB.
+           ADD  WS-MVTS-MT              TO WS-LETAT-TOTDB
+           ADD  WS-MVTS-MT              TO WS-LGEN-TOTDB
+           ADD  WS-MVTS-MT              TO WS-CPT-CB-JOUR.
        7060-OP-CARTE-FIN.
            EXIT.
       *
@@ -960,7 +1572,8 @@
            ADD 1                        TO WS-MVT-VAL
            MOVE WS-MVTS-MT              TO WS-LETAT-OP-CREDIT-ED
            MOVE 'DEPOT GUICHET'         TO WS-LETAT-OP-LIB-ED
-           ADD WS-MVTS-MT               TO WS-LETAT-TOTCR.
+           ADD WS-MVTS-MT               TO WS-LETAT-TOTCR
+           ADD WS-MVTS-MT               TO WS-LGEN-TOTCR.
        7070-OP-DEPOT-FIN.
            EXIT.
       *
@@ -969,9 +1582,41 @@
            MOVE WS-MVTS-CPTE            TO WS-LANO-NUMCPT-ED
            MOVE WS-MVTS-CODE            TO WS-LANO-CODEMVT-ED
            ADD  WS-MVTS-MT              TO WS-LANO-TOT
-           ADD  1                       TO WS-CERR.
+           ADD  1                       TO WS-CERR
+           EVALUATE TRUE
+             WHEN WS-HORS-FENETRE-MVT
+               MOVE '04'                       TO WS-LANO-NUM-ED
+               MOVE 'DATE DE MOUVEMENT HORS FENETRE'
+                                                TO WS-LANO-TYP-ED
+             WHEN WS-PLAFOND-DEPASSE
+               MOVE '02'                       TO WS-LANO-NUM-ED
+               MOVE 'DECOUVERT AUTORISE DEPASSE'
+                                                TO WS-LANO-TYP-ED
+             WHEN WS-PLAF-CB-DEPASSE
+               MOVE '05'                       TO WS-LANO-NUM-ED
+               MOVE 'PLAFOND CB JOURNALIER DEPASSE'
+                                                TO WS-LANO-TYP-ED
+             WHEN VIREMENT
+               MOVE '03'                       TO WS-LANO-NUM-ED
+               MOVE 'COMPTE DESTINATAIRE INEXISTANT'
+                                                TO WS-LANO-TYP-ED
+             WHEN OTHER
+               MOVE '01'                       TO WS-LANO-NUM-ED
+               MOVE 'CODE MOUVEMENT INCONNU'   TO WS-LANO-TYP-ED
+           END-EVALUATE.
        7080-OP-ANOM-FIN.
            EXIT.
+      *
+       7085-OP-MVT-INVALIDE-DEB.
+           MOVE WS-MVTS-CPTE            TO WS-LANO-NUMCPT-ED
+           MOVE WS-MVTS-CODE            TO WS-LANO-CODEMVT-ED
+           MOVE ZERO                    TO WS-LANO-MONTANT-ED
+           ADD  1                       TO WS-CERR
+           MOVE '06'                       TO WS-LANO-NUM-ED
+           MOVE 'ENREGISTREMENT MVT INVALIDE'
+                                            TO WS-LANO-TYP-ED.
+       7085-OP-MVT-INVALIDE-FIN.
+           EXIT.
       *
        7090-OP-CLOTURE-DEB.
            MOVE '1'                     TO WS-CLOTURE.
@@ -1005,6 +1650,13 @@
            ADD  1                       TO WS-CCLI
            MOVE 0                       TO WS-LETAT-TOTDB
            MOVE 0                       TO WS-LETAT-TOTCR
+           MOVE 0                       TO WS-CPT-CB-JOUR
+           MOVE 0                       TO WS-CPT-LIMITE
+           MOVE 0                       TO WS-CPT-PLAF-CB
+           MOVE SPACES                  TO WS-CPT-TEL
+           MOVE SPACES                  TO WS-CPT-ADR
+           MOVE 'C'                     TO WS-CPT-TYPE
+           ADD  1                       TO WS-CCTC
            MOVE WS-MVTS-CPTE            TO WS-CPT-CPTE.
            MOVE WS-DATE-JOUR            TO WS-CPT-DMAJ.
        7130-COMPTE-INEXISTANT-FIN.
@@ -1018,6 +1670,87 @@
        7150-INCR-PAGE-DEB.
            ADD  1                       TO WS-PAGE.
        7150-INCR-PAGE-FIN.
+           EXIT.
+      *
+       7160-VERIF-PLAFOND-DEB.
+           PERFORM 7110-OP-SOLDE-INTER-DEB
+              THRU 7110-OP-SOLDE-INTER-FIN.
+           IF (WS-SOLDE-INTER - WS-MVTS-MT) < (WS-CPT-LIMITE * -1)
+                SET WS-PLAFOND-DEPASSE  TO TRUE
+           ELSE
+                SET WS-PLAFOND-OK       TO TRUE
+           END-IF.
+       7160-VERIF-PLAFOND-FIN.
+           EXIT.
+      *
+       7161-VERIF-PLAF-CB-DEB.
+           IF (WS-CPT-CB-JOUR + WS-MVTS-MT) > WS-CPT-PLAF-CB
+                SET WS-PLAF-CB-DEPASSE  TO TRUE
+           ELSE
+                SET WS-PLAF-CB-OK       TO TRUE
+           END-IF.
+       7161-VERIF-PLAF-CB-FIN.
+           EXIT.
+      *
+       7170-OP-VIREMENT-DEB.
+           ADD  1                       TO WS-CVIR
+           ADD  1                       TO WS-MVT-VAL
+           MOVE WS-MVTS-MT              TO WS-LETAT-OP-DEBIT-ED
+           MOVE 'VIREMENT EMIS'         TO WS-LETAT-OP-LIB-ED
+           ADD WS-MVTS-MT               TO WS-LETAT-TOTDB
+           ADD WS-MVTS-MT               TO WS-LGEN-TOTDB
+           ADD WS-MVTS-MT               TO WS-CPT-VIR-SOLDE
+           MOVE WS-DATE-JOUR            TO WS-CPT-VIR-DMAJ.
+       7170-OP-VIREMENT-FIN.
+           EXIT.
+      *
+       7180-CALC-INTERET-CLOTURE-DEB.
+           IF WS-CPT-SOLDE > 0
+                COMPUTE WS-INTERET-CLOTURE ROUNDED =
+                        (WS-CPT-SOLDE * WS-TAUX-INTERET-CLOTURE) / 100
+                ADD  WS-INTERET-CLOTURE      TO WS-CPT-SOLDE
+                ADD  WS-INTERET-CLOTURE      TO WS-SOLDE-INTER
+                ADD  WS-INTERET-CLOTURE      TO WS-LETAT-TOTCR
+                MOVE 0                       TO WS-LETAT-OP-DEBIT-ED
+                MOVE WS-INTERET-CLOTURE      TO WS-LETAT-OP-CREDIT-ED
+                MOVE 'INTERETS CREDITES'     TO WS-LETAT-OP-LIB-ED
+                PERFORM 8030-DETAIL-ETATCLI-DEB
+                   THRU 8030-DETAIL-ETATCLI-FIN
+           END-IF.
+       7180-CALC-INTERET-CLOTURE-FIN.
+           EXIT.
+      *
+       7190-VERIF-FENETRE-MVT-DEB.
+           COMPUTE WS-MVT-DATE-NUM = WS-MVTS-SS * 1000000
+                                    + WS-MVTS-AA * 10000
+                                    + WS-MVTS-MM * 100
+                                    + WS-MVTS-JJ.
+           IF WS-MVT-DATE-NUM >= WS-DATE-MVT-DEB-NUM
+              AND WS-MVT-DATE-NUM <= WS-DATE-MVT-FIN-NUM
+                SET WS-DANS-FENETRE-MVT TO TRUE
+           ELSE
+                SET WS-HORS-FENETRE-MVT TO TRUE
+           END-IF.
+       7190-VERIF-FENETRE-MVT-FIN.
+           EXIT.
+      *
+      *---------------------------------------------------------------*
+      * REPRISE SUR COMPTE INTERROMPU EN COURS DE TRAITEMENT : LE      *
+      * SOLDE DURABLE A PU ETRE MIS A JOUR (MOUVEMENTS REJOUES OU      *
+      * REECRITURE FINALE) LORS DE L'EXECUTION PRECEDENTE, AVANT QUE   *
+      * LE CHECKPOINT DE FIN DE COMPTE NE SOIT ECRIT. ON RESTAURE LE   *
+      * SOLDE DE DEPART CONSERVE DANS F-CHKPT (WS-SOLDE-REPRISE) AVANT *
+      * DE REJOUER LES MOUVEMENTS DEPUIS LE DEBUT, POUR QUE CETTE      *
+      * REPRISE RESTE IDEMPOTENTE QUEL QUE SOIT LE POINT D'INTERRUPTION*
+      *---------------------------------------------------------------*
+       7195-RESTAURER-SOLDE-REPRISE-DEB.
+           IF NOT COMPTE-INEXISTANT
+                MOVE WS-SOLDE-REPRISE        TO WS-CPT-SOLDE
+                PERFORM 6090-REECRIRE-F-CPTE-ES-DEB
+                   THRU 6090-REECRIRE-F-CPTE-ES-FIN
+           END-IF.
+       7195-RESTAURER-SOLDE-REPRISE-FIN.
+           EXIT.
       *
       *
       *---------------------------------------------------------------*
@@ -1154,6 +1887,18 @@
            MOVE WS-LETAT-NUMCPT       TO WS-BUFFER.
            PERFORM 6070-ECRIRE-LIGNE-ETATCLI-DEB
               THRU 6070-ECRIRE-LIGNE-ETATCLI-FIN.
+      *
+           MOVE WS-CPT-CPTE           TO WS-LETAT-CSV-NUMCPT-ED.
+           MOVE WS-LETAT-OPEN-ED      TO WS-LETAT-CSV-OPEN-ED.
+           MOVE WS-LETAT-CSV-CPTE     TO WS-BUFFER-ETATCLI-CSV.
+           PERFORM 6071-ECRIRE-LIGNE-ETATCLI-CSV-DEB
+              THRU 6071-ECRIRE-LIGNE-ETATCLI-CSV-FIN.
+      *
+           MOVE WS-CPT-TEL            TO WS-LETAT-TEL-ED.
+           MOVE WS-CPT-ADR            TO WS-LETAT-ADR-ED.
+           MOVE WS-LETAT-CONTACT      TO WS-BUFFER.
+           PERFORM 6070-ECRIRE-LIGNE-ETATCLI-DEB
+              THRU 6070-ECRIRE-LIGNE-ETATCLI-FIN.
       *
            MOVE WS-ENTETE-L1          TO WS-BUFFER.
            PERFORM 6070-ECRIRE-LIGNE-ETATCLI-DEB
@@ -1188,6 +1933,18 @@
            MOVE WS-LETAT-DETAIL-OP    TO WS-BUFFER.
            PERFORM 6070-ECRIRE-LIGNE-ETATCLI-DEB
               THRU 6070-ECRIRE-LIGNE-ETATCLI-FIN.
+      *
+           MOVE WS-LETAT-NUMCPT-ED    TO WS-LETAT-CSV-OP-NUMCPT-ED.
+           MOVE WS-LETAT-OP-LIB-ED    TO WS-LETAT-CSV-OP-LIB-ED.
+           MOVE WS-LETAT-OP-JJ-ED     TO WS-LETAT-CSV-OP-JJ-ED.
+           MOVE WS-LETAT-OP-MM-ED     TO WS-LETAT-CSV-OP-MM-ED.
+           MOVE WS-LETAT-OP-SS-ED     TO WS-LETAT-CSV-OP-SS-ED.
+           MOVE WS-LETAT-OP-AA-ED     TO WS-LETAT-CSV-OP-AA-ED.
+           MOVE WS-LETAT-OP-DEBIT-ED  TO WS-LETAT-CSV-OP-DEBIT-ED.
+           MOVE WS-LETAT-OP-CREDIT-ED TO WS-LETAT-CSV-OP-CREDIT-ED.
+           MOVE WS-LETAT-CSV-OP       TO WS-BUFFER-ETATCLI-CSV.
+           PERFORM 6071-ECRIRE-LIGNE-ETATCLI-CSV-DEB
+              THRU 6071-ECRIRE-LIGNE-ETATCLI-CSV-FIN.
        8030-DETAIL-ETATCLI-FIN.
            EXIT.
       *
@@ -1268,6 +2025,13 @@
               THRU 6160-ECRIRE-LIGNE-ETATANO-FIN.
        8070-DETAIL-ETATANO-FIN.
            EXIT.
+      *
+       8080-RAISON-ETATANO-DEB.
+           MOVE WS-LANO-RAISON       TO WS-BUFFER.
+           PERFORM 6160-ECRIRE-LIGNE-ETATANO-DEB
+              THRU 6160-ECRIRE-LIGNE-ETATANO-FIN.
+       8080-RAISON-ETATANO-FIN.
+           EXIT.
       *
        8090-BAS-ETATANO-DEB.
       *
@@ -1298,45 +2062,119 @@
       *
        8999-EDITION-STATISTIQUE-DEB.
            DISPLAY WS-LCRE-ASTER
+           MOVE WS-LCRE-ASTER                    TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
            DISPLAY WS-LCRE-TITRE
+           MOVE WS-LCRE-TITRE                    TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
            DISPLAY WS-LCRE-ASTER
+           MOVE WS-LCRE-ASTER                    TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE CLIENTS             ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCLI                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE CLIENTS NOUVEAUX    ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCLN                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE CLOTURES            ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCCL                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE CLIENTS STANDARDS   ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCST                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
+      *
+           MOVE 'DONT COMPTES COURANTS         ' TO WS-LCRE-DET-LIB-ED
+           MOVE WS-CCTC                          TO WS-LCRE-DET-TOT-ED
+           DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
+      *
+           MOVE 'DONT COMPTES EPARGNE          ' TO WS-LCRE-DET-LIB-ED
+           MOVE WS-CCTE                          TO WS-LCRE-DET-TOT-ED
+           DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE MOUVEMENTS          ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CMVT                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE MOUVEMENTS ERRONES  ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CERR                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE RETRAITS            ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CRET                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE CARTES BLEUES       ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CCB                           TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
       *
            MOVE 'NOMBRE DE DEPOTS              ' TO WS-LCRE-DET-LIB-ED
            MOVE WS-CDEP                          TO WS-LCRE-DET-TOT-ED
            DISPLAY WS-LCRE-DETAIL
-           DISPLAY WS-LCRE-ASTER.
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
+      *
+           MOVE 'NOMBRE DE VIREMENTS           ' TO WS-LCRE-DET-LIB-ED
+           MOVE WS-CVIR                          TO WS-LCRE-DET-TOT-ED
+           DISPLAY WS-LCRE-DETAIL
+           MOVE WS-LCRE-DETAIL                   TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
+      *
+           MOVE 'TOTAL GENERAL DES DEBITS     ' TO WS-LCRE-MT-LIB-ED
+           MOVE WS-LGEN-TOTDB                    TO WS-LCRE-MT-TOT-ED
+           DISPLAY WS-LCRE-MONTANT
+           MOVE WS-LCRE-MONTANT                  TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
+      *
+           MOVE 'TOTAL GENERAL DES CREDITS    ' TO WS-LCRE-MT-LIB-ED
+           MOVE WS-LGEN-TOTCR                    TO WS-LCRE-MT-TOT-ED
+           DISPLAY WS-LCRE-MONTANT
+           MOVE WS-LCRE-MONTANT                  TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN
+           DISPLAY WS-LCRE-ASTER
+           MOVE WS-LCRE-ASTER                    TO WS-BUFFER-STATS
+           PERFORM 6146-ECRIRE-LIGNE-STATS-DEB
+              THRU 6146-ECRIRE-LIGNE-STATS-FIN.
        8999-EDITION-STATISTIQUE-FIN.
            EXIT.
       *
