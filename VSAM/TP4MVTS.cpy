@@ -0,0 +1,22 @@
+      *--------------------------------------------------------*
+      * DESCRIPTION DE L'ENREGISTREMENT DU FICHIER DES         *
+      * MOUVEMENTS BANCAIRES (F-MVTS-E)                        *
+      *--------------------------------------------------------*
+      *
+       01  WS-ENRG-F-MVTS.
+           05 WS-MVTS-CPTE           PIC 9(10).
+              88 WS-MVTS-CPTE-MAX    VALUE 9999999999.
+           05 WS-MVTS-DATE.
+              10 WS-MVTS-JJ          PIC 99.
+              10 WS-MVTS-MM          PIC 99.
+              10 WS-MVTS-SS          PIC 99.
+              10 WS-MVTS-AA          PIC 99.
+           05 WS-MVTS-CODE           PIC X.
+              88 RETRAIT             VALUE 'R'.
+              88 DEPOT               VALUE 'D'.
+              88 CB                  VALUE 'C'.
+              88 CLOTURE             VALUE 'L'.
+              88 VIREMENT            VALUE 'V'.
+           05 WS-MVTS-MT             PIC 9(8)V99.
+           05 WS-MVTS-VIR-CPTE       PIC 9(10).
+           05 FILLER                 PIC X(11).
