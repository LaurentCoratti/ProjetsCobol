@@ -61,6 +61,15 @@
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS         IS WS-FS-F-MVTS-E.
       *                      -------------------------------------------
+      *                      F-ETATOP : FICHIER DE L'ETAT DES OPERATIONS
+      *                      -------------------------------------------
+      *NOM DE FICHIER INTERNE : F-ETATOP-S
+      *DDNAME                 : ETATOP
+      *                      -------------------------------------------
+           SELECT  F-ETATOP-S          ASSIGN TO 'ETATOP.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS         IS WS-FS-F-ETATOP-S.
+      *                      -------------------------------------------
       *
       *
       *                  ==============================               *
@@ -80,6 +89,10 @@
        FD  F-MVTS-E
            RECORDING MODE IS F.
        01  FS-ENRG-F-MVTS     PIC X(50).
+      *
+       FD  F-ETATOP-S
+           RECORDING MODE IS F.
+       01  FS-ENRG-ETATOP     PIC X(80).
       *
       *--------------------DESCRITION DE L'ENREGISTREMENT---------------
       *
@@ -92,6 +105,7 @@
       *---------------------------------------------------------------*
 
        77  WS-FS-F-MVTS-E   PIC XX.
+       77  WS-FS-F-ETATOP-S PIC XX.
 
       *---------------------------------------------------------------*
       * FICHIER D'ENREGISTREMENT WS-FS-MVTS                           *
@@ -161,6 +175,39 @@
            05  FILLER       PIC X(28)  VALUE 'BALANCE DES OPERATIONS:'.
            05  WS-OBAL      PIC S9(11)V99.
 
+      *---------------------------------------------------------------*
+      * FICHIER DE SORTIE ETATOP (UNE LIGNE PAR COMPTE)                *
+      *---------------------------------------------------------------*
+       01  WS-LOP-ENTETE.
+           05  FILLER       PIC X(10)  VALUE 'N0 COMPTE'.
+           05  FILLER       PIC X(2)   VALUE SPACES.
+           05  FILLER       PIC X(12)  VALUE 'CUMUL CB'.
+           05  FILLER       PIC X(2)   VALUE SPACES.
+           05  FILLER       PIC X(12)  VALUE 'CUM. RETRAIT'.
+           05  FILLER       PIC X(2)   VALUE SPACES.
+           05  FILLER       PIC X(12)  VALUE 'CUMUL DEPOT'.
+           05  FILLER       PIC X(2)   VALUE SPACES.
+           05  FILLER       PIC X(16)  VALUE 'BALANCE'.
+           05  FILLER       PIC X(10)  VALUE SPACES.
+       01  WS-LIGNE-ETATOP.
+           05  WS-LOP-CPT       PIC 9(10).
+           05  FILLER           PIC X(2)   VALUE SPACES.
+           05  WS-LOP-CB-ED     PIC ZZZZZZZZ9,99.
+           05  FILLER           PIC X(2)   VALUE SPACES.
+           05  WS-LOP-RDAB-ED   PIC ZZZZZZZZ9,99.
+           05  FILLER           PIC X(2)   VALUE SPACES.
+           05  WS-LOP-DGUI-ED   PIC ZZZZZZZZ9,99.
+           05  FILLER           PIC X(2)   VALUE SPACES.
+           05  WS-LOP-BAL-ED    PIC ZZZZZZZZZZ9,99DB.
+           05  FILLER           PIC X(10)  VALUE SPACES.
+      *---------------------------------------------------------------*
+      * LIGNE DE STATISTIQUES DE FIN DE TRAITEMENT (SUR ETATOP)        *
+      *---------------------------------------------------------------*
+       01  WS-LIGNE-STATOP.
+           05  WS-STATOP-LIB    PIC X(30).
+           05  WS-STATOP-VAL    PIC ZZZ9.
+           05  FILLER           PIC X(46)  VALUE SPACES.
+
       *                  ==============================               *
       *=================<   PROCEDURE       DIVISION   >==============*
       *                  ==============================               *
@@ -201,6 +248,12 @@
       *---------------------------------------------------------------*
            PERFORM 6000-OPEN-F-MVTS-E-DEB
               THRU 6000-OPEN-F-MVTS-E-FIN.
+      *
+           PERFORM 6040-OPEN-F-ETATOP-S-DEB
+              THRU 6040-OPEN-F-ETATOP-S-FIN.
+      *
+           PERFORM 6050-ECRIRE-ENTETE-ETATOP-DEB
+              THRU 6050-ECRIRE-ENTETE-ETATOP-FIN.
       *
            PERFORM 6010-READ-F-MVTS-E-DEB
               THRU 6010-READ-F-MVTS-E-FIN.
@@ -225,6 +278,9 @@
       *
            PERFORM 6030-CLOSE-F-MVTS-E-DEB
               THRU 6030-CLOSE-F-MVTS-E-FIN.
+      *
+           PERFORM 6070-CLOSE-F-ETATOP-S-DEB
+              THRU 6070-CLOSE-F-ETATOP-S-FIN.
       *
            PERFORM 9999-FIN-PROGRAMME-DEB
               THRU 9999-FIN-PROGRAMME-FIN.
@@ -269,6 +325,8 @@
            IF WS-OCB NOT = 0 OR WS-ORDAB NOT = 0 OR WS-ODGUI NOT = 0
               PERFORM 8010-EDIT-ETAT-OP-DEB
                  THRU 8010-EDIT-ETAT-OP-FIN
+              PERFORM 8020-EDIT-ETATOP-DEB
+                 THRU 8020-EDIT-ETATOP-FIN
            END-IF.
       *
       *
@@ -429,6 +487,66 @@
       *
        6030-CLOSE-F-MVTS-E-FIN.
            EXIT.
+      *
+       6040-OPEN-F-ETATOP-S-DEB.
+           OPEN OUTPUT F-ETATOP-S.
+           IF WS-FS-F-ETATOP-S NOT = '00'
+             DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER F-ETATOP-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATOP-S
+             PERFORM 9999-FIN-PROGRAMME-DEB
+                THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+      *
+       6040-OPEN-F-ETATOP-S-FIN.
+           EXIT.
+      *
+       6050-ECRIRE-ENTETE-ETATOP-DEB.
+           WRITE FS-ENRG-ETATOP FROM WS-LOP-ENTETE.
+           IF WS-FS-F-ETATOP-S NOT = '00'
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATOP-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATOP-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6050-ECRIRE-ENTETE-ETATOP-FIN.
+           EXIT.
+      *
+       6060-ECRIRE-LIGNE-ETATOP-DEB.
+           WRITE FS-ENRG-ETATOP FROM WS-LIGNE-ETATOP.
+           IF WS-FS-F-ETATOP-S NOT = '00'
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATOP-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATOP-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6060-ECRIRE-LIGNE-ETATOP-FIN.
+           EXIT.
+      *
+       6065-ECRIRE-LIGNE-STATOP-DEB.
+           WRITE FS-ENRG-ETATOP FROM WS-LIGNE-STATOP.
+           IF WS-FS-F-ETATOP-S NOT = '00'
+             DISPLAY 'PROBLEME D''ECRITURE DU FICHIER F-ETATOP-S'
+             DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATOP-S
+             PERFORM 9999-ERREUR-PROGRAMME-DEB
+                THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+      *
+       6065-ECRIRE-LIGNE-STATOP-FIN.
+           EXIT.
+      *
+       6070-CLOSE-F-ETATOP-S-DEB.
+           CLOSE F-ETATOP-S.
+           IF WS-FS-F-ETATOP-S NOT = '00'
+                DISPLAY 'PROBLEME DE FERMETURE DU DOCUMENT F-ETATOP-S'
+                DISPLAY 'VALEUR DU FILE STATUS = ' WS-FS-F-ETATOP-S
+                PERFORM 9999-FIN-PROGRAMME-DEB
+                   THRU 9999-FIN-PROGRAMME-FIN
+           END-IF.
+      *
+       6070-CLOSE-F-ETATOP-S-FIN.
+           EXIT.
       *
       *---------------------------------------------------------------*
       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
@@ -503,6 +621,20 @@
       *
        8010-EDIT-ETAT-OP-FIN.
            EXIT.
+      *
+       8020-EDIT-ETATOP-DEB.
+      *
+           MOVE WS-OCPT      TO WS-LOP-CPT.
+           MOVE WS-OCB       TO WS-LOP-CB-ED.
+           MOVE WS-ORDAB     TO WS-LOP-RDAB-ED.
+           MOVE WS-ODGUI     TO WS-LOP-DGUI-ED.
+           MOVE WS-OBAL      TO WS-LOP-BAL-ED.
+      *
+           PERFORM 6060-ECRIRE-LIGNE-ETATOP-DEB
+              THRU 6060-ECRIRE-LIGNE-ETATOP-FIN.
+      *
+       8020-EDIT-ETATOP-FIN.
+           EXIT.
       *
        8099-EDITION-STATISTIQUE-DEB.
       *
@@ -514,6 +646,31 @@
            DISPLAY 'NOMBRE DE CARTES BLEUES      : ' WS-CCB.
            DISPLAY 'NOMBRE DE DEPOTS             : ' WS-CDEP.
            DISPLAY WS-LASTER.
+      *
+           MOVE 'NOMBRE DE CLIENTS'            TO WS-STATOP-LIB
+           MOVE WS-CCLI                        TO WS-STATOP-VAL
+           PERFORM 6065-ECRIRE-LIGNE-STATOP-DEB
+              THRU 6065-ECRIRE-LIGNE-STATOP-FIN.
+           MOVE 'NOMBRE DE MOUVEMENTS'         TO WS-STATOP-LIB
+           MOVE WS-CMVT                        TO WS-STATOP-VAL
+           PERFORM 6065-ECRIRE-LIGNE-STATOP-DEB
+              THRU 6065-ECRIRE-LIGNE-STATOP-FIN.
+           MOVE 'NOMBRE DE MOUVEMENTS ERRONES' TO WS-STATOP-LIB
+           MOVE WS-CERR                        TO WS-STATOP-VAL
+           PERFORM 6065-ECRIRE-LIGNE-STATOP-DEB
+              THRU 6065-ECRIRE-LIGNE-STATOP-FIN.
+           MOVE 'NOMBRE DE RETRAITS'           TO WS-STATOP-LIB
+           MOVE WS-CRET                        TO WS-STATOP-VAL
+           PERFORM 6065-ECRIRE-LIGNE-STATOP-DEB
+              THRU 6065-ECRIRE-LIGNE-STATOP-FIN.
+           MOVE 'NOMBRE DE CARTES BLEUES'      TO WS-STATOP-LIB
+           MOVE WS-CCB                         TO WS-STATOP-VAL
+           PERFORM 6065-ECRIRE-LIGNE-STATOP-DEB
+              THRU 6065-ECRIRE-LIGNE-STATOP-FIN.
+           MOVE 'NOMBRE DE DEPOTS'             TO WS-STATOP-LIB
+           MOVE WS-CDEP                        TO WS-STATOP-VAL
+           PERFORM 6065-ECRIRE-LIGNE-STATOP-DEB
+              THRU 6065-ECRIRE-LIGNE-STATOP-FIN.
       *
        8099-EDITION-STATISTIQUE-FIN.
            EXIT.
